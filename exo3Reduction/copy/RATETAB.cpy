@@ -0,0 +1,7 @@
+      *> RATETAB.cpy
+      *> Record layout for the discount rate table (ratetab.dat), read
+      *> by reduction.cob so its discount thresholds/rates can be
+      *> changed without touching the program.
+       01  RATE-TABLE-RECORD.
+           05  RT-THRESHOLD            PIC 9(10)V99.
+           05  RT-RATE                 PIC 9(3)V99.
