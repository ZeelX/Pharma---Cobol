@@ -1,27 +1,280 @@
      IDENTIFICATION DIVISION.
            PROGRAM-ID. reduction.
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT rate-table ASSIGN TO "ratetab.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-file-status.
+
+               SELECT batch-prices ASSIGN TO "batch-prices.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-status-lot.
+
+               SELECT batch-results ASSIGN TO "batch-results.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-status-resultats.
+
+               SELECT tax-config ASSIGN TO "taxrate.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-status-taxe.
+
+               SELECT pricing-audit ASSIGN TO "pricing-audit.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-status-audit.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD rate-table.
+               COPY RATETAB.
+
+           FD tax-config.
+           01 taxe-record.
+               05 TAXE-TAUX PIC 9(3)V99.
+
+           FD batch-prices.
+           01 prix-entree-record.
+               05 PRIX-ENTREE PIC 9(10)V99.
+               05 TIER-ENTREE PIC 9.
+
+           FD batch-results.
+           01 prix-sortie-record.
+               05 PRIX-SORTIE PIC 9(10)V99.
+
+           FD pricing-audit.
+           01 audit-record.
+               05 AUD-DATE PIC 9(8).
+               05 AUD-TIME PIC 9(8).
+               05 AUD-TOTAL PIC 9(10)V99.
+               05 AUD-REDUCTION PIC 9(3)V99.
+               05 AUD-FINAL-PRICE PIC 9(10)V99.
+
            WORKING-STORAGE SECTION.
+           01 ws-file-status PIC XX.
+           01 ws-fin-fichier PIC X VALUE 'N'.
+               88 ws-fin-lecture VALUE 'O'.
+
+           01 ws-status-lot PIC XX.
+           01 ws-status-resultats PIC XX.
+           01 ws-fin-lot PIC X VALUE 'N'.
+               88 ws-fin-lecture-lot VALUE 'O'.
+           01 ws-mode-choix PIC 9 VALUE ZERO.
+
+           01 ws-status-taxe PIC XX.
+           01 taux-tva PIC 9(3)V99 VALUE 0.20.
+           01 ws-montant-tva PIC 9(10)V99 VALUE ZERO.
+
+           01 ws-tier PIC 9 VALUE 1.
+           01 taux-fidelite PIC 9(3)V99 VALUE ZERO.
+           01 ws-montant-fidelite PIC 9(10)V99 VALUE ZERO.
+
+           01 ws-status-audit PIC XX.
+
+           01 Taux-Table.
+               02 Taux-Entry OCCURS 20 TIMES INDEXED BY Idx.
+                   03 Taux-Seuil PIC 9(10)V99.
+                   03 Taux-Taux PIC 9(3)V99.
+           01 nb-taux PIC 9(3) VALUE ZERO.
+           01 ws-taux-trouve PIC X VALUE 'N'.
+               88 ws-taux-ok VALUE 'O'.
+
            01 total PIC 9(10)V99 VALUE ZERO.
-           01 applicable-reduction PIC 9(3)V99 VALUE 1.
+           01 applicable-reduction PIC 9(3)V99 VALUE ZERO.
            01 final-price PIC 9(10)V99 VALUE ZERO.
+
            PROCEDURE DIVISION.
+           TRAITEMENT-PRINCIPAL.
+               PERFORM CHARGER-TABLE-TAUX.
+               PERFORM CHARGER-TAUX-TVA.
+
+               DISPLAY "1. Price a single item".
+               DISPLAY "2. Batch-price items from a file".
+               ACCEPT ws-mode-choix.
+               EVALUATE ws-mode-choix
+                   WHEN 1 PERFORM TRAITER-PRIX-UNIQUE
+                   WHEN 2 PERFORM TRAITER-LOT
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE.
+               STOP RUN.
+
+           TRAITER-PRIX-UNIQUE.
+               DISPLAY "Give your price".
+               ACCEPT total.
+               DISPLAY "Customer tier (1=Standard 2=Silver 3=Gold)".
+               ACCEPT ws-tier.
+
+               PERFORM DETERMINER-TAUX.
+               PERFORM DETERMINER-FIDELITE.
+               PERFORM CALCULER-PRIX-FINAL.
+
+               DISPLAY "Final price is ", final-price.
+
+      *> Reads a file of prices, applies the same reduction logic
+      *> to each line, and writes one final price per line to
+      *> batch-results.dat - same shape as one at a time, just driven
+      *> off a file instead of ACCEPT.
+           TRAITER-LOT.
+               OPEN INPUT batch-prices.
+               IF ws-status-lot NOT = '00'
+                   DISPLAY "No batch-prices.dat file found."
+               ELSE
+                   OPEN OUTPUT batch-results
+                   PERFORM LIRE-PRIX-SUIVANT
+                   PERFORM TRAITER-UNE-LIGNE UNTIL ws-fin-lecture-lot
+                   CLOSE batch-prices
+                   CLOSE batch-results
+                   DISPLAY "Batch complete. Results written to ",
+                       "batch-results.dat."
+               END-IF.
+
+           LIRE-PRIX-SUIVANT.
+               READ batch-prices
+                   AT END
+                       MOVE 'O' TO ws-fin-lot
+               END-READ.
+
+           TRAITER-UNE-LIGNE.
+               MOVE PRIX-ENTREE TO total.
+               MOVE TIER-ENTREE TO ws-tier.
+               PERFORM DETERMINER-TAUX.
+               PERFORM DETERMINER-FIDELITE.
+               PERFORM CALCULER-PRIX-FINAL.
+               MOVE final-price TO PRIX-SORTIE.
+               WRITE prix-sortie-record.
+               IF ws-status-resultats NOT = '00'
+                   DISPLAY "ERREUR E/S sur batch-results.dat"
+                   DISPLAY "Code statut: ", ws-status-resultats
+                   DISPLAY "Traitement annule."
+                   STOP RUN
+               END-IF.
+               PERFORM LIRE-PRIX-SUIVANT.
+
+      *> Reads the thresholds/rates from ratetab.dat so the discount
+      *> bands can be changed without touching this program. Falls
+      *> back to the original thresholds if the file doesn't exist
+      *> yet, the same way menu-banque falls back to a default balance
+      *> when sold.txt hasn't been created yet.
+           CHARGER-TABLE-TAUX.
+               OPEN INPUT rate-table.
+               IF ws-file-status = '00'
+                   PERFORM LIRE-TAUX-SUIVANT
+                   PERFORM AJOUTER-TAUX-TABLE UNTIL ws-fin-lecture
+                   CLOSE rate-table
+               ELSE
+                   DISPLAY "No rate table found. ",
+                       "Using default thresholds."
+                   PERFORM INITIALISER-TAUX-DEFAUT
+               END-IF.
+
+           LIRE-TAUX-SUIVANT.
+               READ rate-table
+                   AT END
+                       MOVE 'O' TO ws-fin-fichier
+               END-READ.
+
+           AJOUTER-TAUX-TABLE.
+               ADD 1 TO nb-taux.
+               MOVE RT-THRESHOLD TO Taux-Seuil (nb-taux).
+               MOVE RT-RATE TO Taux-Taux (nb-taux).
+               PERFORM LIRE-TAUX-SUIVANT.
+
+           INITIALISER-TAUX-DEFAUT.
+               MOVE 500 TO Taux-Seuil (1).
+               MOVE 0.10 TO Taux-Taux (1).
+               MOVE 100 TO Taux-Seuil (2).
+               MOVE 0.05 TO Taux-Taux (2).
+               MOVE 2 TO nb-taux.
+
+      *> Rows are expected highest threshold first; the first row the
+      *> price clears wins, so lower bands further down the table are
+      *> only reached when a higher one doesn't apply.
+           DETERMINER-TAUX.
+               MOVE 'N' TO ws-taux-trouve.
+               MOVE ZERO TO applicable-reduction.
+               PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb-taux
+                   IF NOT ws-taux-ok AND total > Taux-Seuil (Idx)
+                       MOVE Taux-Taux (Idx) TO applicable-reduction
+                       MOVE 'O' TO ws-taux-trouve
+                   END-IF
+               END-PERFORM.
+
+      *> Loads the sales-tax rate from taxrate.dat so it can be
+      *> changed without touching this program. Falls back to the
+      *> 20% default if the file doesn't exist yet, the same fallback
+      *> idiom CHARGER-TABLE-TAUX uses for ratetab.dat.
+           CHARGER-TAUX-TVA.
+               OPEN INPUT tax-config.
+               IF ws-status-taxe = '00'
+                   READ tax-config
+                       AT END
+                           DISPLAY "taxrate.dat is empty. Using ",
+                               "default 20%."
+                       NOT AT END
+                           MOVE TAXE-TAUX TO taux-tva
+                   END-READ
+                   CLOSE tax-config
+               ELSE
+                   DISPLAY "No tax rate configured. Using default 20%."
+               END-IF.
+
+      *> The loyalty discount stacks on top of the amount-based one -
+      *> it is a separate rate applied to whatever the amount-based
+      *> discount already left, not blended into Taux-Table.
+           DETERMINER-FIDELITE.
+               EVALUATE ws-tier
+                   WHEN 2 MOVE 0.02 TO taux-fidelite
+                   WHEN 3 MOVE 0.05 TO taux-fidelite
+                   WHEN OTHER MOVE ZERO TO taux-fidelite
+               END-EVALUATE.
+
+           CALCULER-PRIX-FINAL.
+               IF applicable-reduction > ZERO
+                   MULTIPLY total BY applicable-reduction
+                       GIVING final-price
+                   SUBTRACT final-price FROM total GIVING final-price
+               ELSE
+                   MOVE total TO final-price
+               END-IF.
+               PERFORM APPLIQUER-FIDELITE.
+               PERFORM APPLIQUER-TVA.
+               PERFORM ENREGISTRER-AUDIT.
+
+      *> Stacked on top of the amount-based discount: taken off
+      *> whatever final-price is after CALCULER-PRIX-FINAL's own
+      *> reduction, before tax is applied.
+           APPLIQUER-FIDELITE.
+               IF taux-fidelite > ZERO
+                   MULTIPLY final-price BY taux-fidelite
+                       GIVING ws-montant-fidelite
+                   SUBTRACT ws-montant-fidelite FROM final-price
+               END-IF.
+
+      *> Tax is applied to final-price after the discount, not to the
+      *> original total, so the reduction is computed on the pre-tax
+      *> price.
+           APPLIQUER-TVA.
+               MULTIPLY final-price BY taux-tva GIVING ws-montant-tva.
+               ADD ws-montant-tva TO final-price.
 
-           DISPLAY "Give your price".
-           ACCEPT total.
-           
-            IF total > 500 THEN
-               MOVE 0.10 TO applicable-reduction
-            ELSE IF total <= 500 AND total > 100 THEN
-               MOVE 0.05 TO applicable-reduction
-            END-IF.
-
-            IF applicable-reduction < 1 THEN 
-                MULTIPLY total BY applicable-reduction GIVING final-price
-                SUBTRACT final-price FROM total GIVING final-price
-            ELSE
-                MOVE total TO final-price
-           
-            DISPLAY "Final price is ", final-price.
-            
\ No newline at end of file
+      *> Appends every calculation to pricing-audit.dat - same
+      *> append/fall-back-to-OUTPUT-on-first-write idiom already used
+      *> for historique.txt and loanhist.dat.
+           ENREGISTRER-AUDIT.
+               OPEN EXTEND pricing-audit.
+               IF ws-status-audit = '35'
+                   OPEN OUTPUT pricing-audit
+               END-IF.
+               ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+               ACCEPT AUD-TIME FROM TIME.
+               MOVE total TO AUD-TOTAL.
+               MOVE applicable-reduction TO AUD-REDUCTION.
+               MOVE final-price TO AUD-FINAL-PRICE.
+               WRITE audit-record.
+               IF ws-status-audit NOT = '00'
+                   DISPLAY "ERREUR E/S sur pricing-audit.dat"
+                   DISPLAY "Code statut: ", ws-status-audit
+                   DISPLAY "Traitement annule."
+                   CLOSE pricing-audit
+                   STOP RUN
+               END-IF.
+               CLOSE pricing-audit.
