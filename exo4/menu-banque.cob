@@ -3,11 +3,19 @@
            ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-                SELECT historique ASSIGN TO "historique.txt"
-                ORGANIZATION IS LINE SEQUENTIAL.
-           
-                SELECT sold ASSIGN TO "sold.txt"
-                ORGANIZATION IS LINE SEQUENTIAL.
+      *> menu-banque is a standalone toy menu, not part of the
+      *> ACCOUNT-MASTER system GestionCompteBancaire/SubProgram/the
+      *> report programs share - it keeps its own ledger and balance
+      *> files, distinct from historique.txt/sold.txt, so it never
+      *> collides with the real bank's shared indexed files or writes
+      *> fabricated account numbers into them.
+                SELECT historique ASSIGN TO "menu-historique.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-status-historique.
+
+                SELECT sold ASSIGN TO "menu-sold.txt"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS ws-status-sold.
            DATA DIVISION.
            FILE SECTION.
             FD historique.
@@ -17,6 +25,7 @@
             FD sold.
             01 sold-record.
                 05 s_value PIC 9(10)V99.
+                05 s_value_second PIC 9(10)V99.
            WORKING-STORAGE SECTION.
            01 account-sold PIC 9(10)V99 VALUE 200.
            01 account-sold_second PIC 9(10)V99 VALUE 1000.
@@ -24,14 +33,33 @@
            01 account-withdraw PIC 9(4)V99 VALUE ZERO.
            01 account-virement PIC 9(4)V99 VALUE ZERO.
            01 choice PIC 9 VALUE 0.
+           01 ws-status-historique PIC XX.
+           01 ws-status-sold PIC XX.
+
+           COPY FILESTAT.
            PROCEDURE DIVISION.
 
            OPEN OUTPUT historique.
+           MOVE ws-status-historique TO ws-verif-statut.
+           MOVE "menu-historique.txt" TO ws-verif-fichier.
+           PERFORM VERIFIER-STATUT.
 
+           PERFORM LIRE-SOLDE.
            PERFORM MAIN-PARA.
            CLOSE historique.
            STOP RUN.
 
+           LIRE-SOLDE.
+                 OPEN INPUT sold
+                 READ sold INTO sold-record AT END
+                     DISPLAY "Aucun solde existant. ",
+                         "Utilisation de la valeur par defaut"
+                 NOT AT END
+                     MOVE s_value TO account-sold
+                     MOVE s_value_second TO account-sold_second
+                 END-READ
+                 CLOSE sold.
+
 
            Depot-Para.
                  DISPLAY "Enter your deposite"
@@ -40,13 +68,19 @@
                  DISPLAY "Account sold: ", account-sold
                  MOVE "depot" TO h_description
                  MOVE account-depot TO h_value
-                 MOVE account-sold TO s_value
                  WRITE historique-record
-                 
+                 MOVE ws-status-historique TO ws-verif-statut
+                 MOVE "menu-historique.txt" TO ws-verif-fichier
+                 PERFORM VERIFIER-STATUT
+
                  OPEN OUTPUT sold
                  MOVE account-sold TO s_value
+                 MOVE account-sold_second TO s_value_second
                  WRITE sold-record
                  END-WRITE
+                 MOVE ws-status-sold TO ws-verif-statut
+                 MOVE "menu-sold.txt" TO ws-verif-fichier
+                 PERFORM VERIFIER-STATUT
                  CLOSE sold.
                 
                
@@ -59,10 +93,17 @@
                  MOVE "withdraw" TO h_description
                  MOVE account-withdraw TO h_value
                  WRITE historique-record
+                 MOVE ws-status-historique TO ws-verif-statut
+                 MOVE "menu-historique.txt" TO ws-verif-fichier
+                 PERFORM VERIFIER-STATUT
                  OPEN OUTPUT sold
                  MOVE account-sold TO s_value
+                 MOVE account-sold_second TO s_value_second
                  WRITE sold-record
                  END-WRITE
+                 MOVE ws-status-sold TO ws-verif-statut
+                 MOVE "menu-sold.txt" TO ws-verif-fichier
+                 PERFORM VERIFIER-STATUT
                  CLOSE sold.
                  
 
@@ -71,19 +112,29 @@
                  DISPLAY "How many do you want to transfer ?"
                  ACCEPT account-virement
                  COMPUTE account-sold = account-sold - account-virement
-                 COMPUTE account-sold_second = account-virement + account-sold_second.
+                 COMPUTE account-sold_second =
+                     account-virement + account-sold_second.
                  MOVE "virement" TO h_description
                  MOVE account-virement TO h_value
                  WRITE historique-record
+                 MOVE ws-status-historique TO ws-verif-statut
+                 MOVE "menu-historique.txt" TO ws-verif-fichier
+                 PERFORM VERIFIER-STATUT
                  OPEN OUTPUT sold
                  MOVE account-sold TO s_value
+                 MOVE account-sold_second TO s_value_second
                  WRITE sold-record
                  END-WRITE
+                 MOVE ws-status-sold TO ws-verif-statut
+                 MOVE "menu-sold.txt" TO ws-verif-fichier
+                 PERFORM VERIFIER-STATUT
                  CLOSE sold.
                
         
            Show-Para.
-                  DISPLAY "Your account is currently at ", account-sold. 
+                  DISPLAY "Your account is currently at ", account-sold.
+
+           COPY VERIFSTATUT.
             
             
             MAIN-PARA.
