@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconciliationFin.
+
+      *> Job de fin de journee : rejoue chaque ecriture de
+      *> historique.txt (ouverture, depot, retrait, virement) compte
+      *> par compte et confirme que le solde obtenu correspond au
+      *> solde enregistre dans ACCOUNT-MASTER.  Signale tout ecart au
+      *> lieu de laisser un solde et un historique diverger sans que
+      *> personne ne s'en aperçoive.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> historique.txt moved to an indexed organization (see
+      *> Gestionbancaire.cob) - H-Seq is the unique primary key, with
+      *> H-Compte kept as an alternate key.  This job still wants every
+      *> entry regardless of account, so it reads the whole file
+      *> sequentially the same as before.
+           SELECT historique ASSIGN TO 'historique.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
+               FILE STATUS IS ws-file-status.
+
+           SELECT account-master ASSIGN TO 'acctmast.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ws-status-compte.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD historique.
+           COPY HISTREC.
+
+       FD account-master.
+           COPY ACCTMAST.
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-status-compte PIC XX.
+       01 ws-fin-fichier PIC X VALUE 'N'.
+           88 ws-fin-lecture VALUE 'O'.
+
+       01 ws-nb-comptes PIC 9(4) VALUE ZERO.
+       01 ws-nb-ecarts PIC 9(4) VALUE ZERO.
+       01 ws-idx PIC 9(4).
+
+      *> Table des soldes rejoues, un element par compte rencontre
+      *> dans historique.txt.
+       01 TABLE-COMPTES.
+           05 ENTREE-COMPTE OCCURS 200 TIMES
+                   INDEXED BY Idx-Compte.
+               10 TC-Numero PIC 9(6).
+               10 TC-Solde-Rejoue PIC S9(7)V99.
+
+       77 F-Depot PIC X VALUE "D".
+       77 F-Retrait PIC X VALUE "R".
+       77 F-Virement PIC X VALUE "V".
+       77 F-VirementDebit PIC X VALUE "T".
+       77 F-Ouverture PIC X VALUE "O".
+       77 F-Interet PIC X VALUE "I".
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           DISPLAY "=== Reconciliation de fin de journee ===".
+           OPEN INPUT historique.
+           IF ws-file-status NOT = '00'
+               DISPLAY "Aucun historique a rejouer (statut "
+                   ws-file-status ")."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM LIRE-ENTREE-HISTORIQUE.
+           PERFORM REJOUER-ENTREE UNTIL ws-fin-lecture.
+           CLOSE historique.
+
+           OPEN INPUT account-master.
+           PERFORM VARYING Idx-Compte FROM 1 BY 1
+                   UNTIL Idx-Compte > ws-nb-comptes
+               PERFORM COMPARER-COMPTE
+           END-PERFORM.
+           CLOSE account-master.
+
+           DISPLAY " ".
+           DISPLAY "Comptes rejoues : " ws-nb-comptes.
+           DISPLAY "Ecarts detectes : " ws-nb-ecarts.
+           IF ws-nb-ecarts = ZERO
+               DISPLAY "Reconciliation OK."
+           ELSE
+               DISPLAY "ATTENTION: des ecarts ont ete detectes."
+           END-IF.
+           MOVE ws-nb-ecarts TO RETURN-CODE.
+           GOBACK.
+
+       LIRE-ENTREE-HISTORIQUE.
+           READ historique NEXT RECORD
+               AT END
+                   MOVE 'O' TO ws-fin-fichier
+           END-READ.
+
+       REJOUER-ENTREE.
+           PERFORM TROUVER-OU-CREER-COMPTE.
+           EVALUATE H-Action
+               WHEN F-Depot
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Ouverture
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Interet
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Virement
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Retrait
+                   SUBTRACT H-Montant FROM TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-VirementDebit
+                   SUBTRACT H-Montant FROM TC-Solde-Rejoue (Idx-Compte)
+           END-EVALUATE.
+           PERFORM LIRE-ENTREE-HISTORIQUE.
+
+       TROUVER-OU-CREER-COMPTE.
+           SET Idx-Compte TO 1.
+           SEARCH ENTREE-COMPTE
+               AT END
+                   IF ws-nb-comptes >= 200
+                       DISPLAY "Trop de comptes distincts dans ",
+                           "historique.txt (limite 200 atteinte) - ",
+                           "traitement annule."
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+                   ADD 1 TO ws-nb-comptes
+                   SET Idx-Compte TO ws-nb-comptes
+                   MOVE H-Compte TO TC-Numero (Idx-Compte)
+                   MOVE ZERO TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN TC-Numero (Idx-Compte) = H-Compte
+                   CONTINUE
+           END-SEARCH.
+
+       COMPARER-COMPTE.
+           MOVE TC-Numero (Idx-Compte) TO ACCT-NUMBER.
+           READ account-master KEY IS ACCT-NUMBER
+               INVALID KEY
+                   DISPLAY "Compte " TC-Numero (Idx-Compte)
+                       ": absent de ACCOUNT-MASTER - ECART"
+                   ADD 1 TO ws-nb-ecarts
+               NOT INVALID KEY
+                   IF ACCT-BALANCE = TC-Solde-Rejoue (Idx-Compte)
+                       DISPLAY "Compte " ACCT-NUMBER ": OK (solde "
+                           ACCT-BALANCE ")"
+                   ELSE
+                       DISPLAY "Compte " ACCT-NUMBER
+                           ": ECART - solde fichier "
+                           ACCT-BALANCE " / solde rejoue "
+                           TC-Solde-Rejoue (Idx-Compte)
+                       ADD 1 TO ws-nb-ecarts
+                   END-IF
+           END-READ.
