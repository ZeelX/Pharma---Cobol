@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportHistoriqueCSV.
+
+      *> Reexporte historique.txt vers un CSV presentable - en-tete,
+      *> compte, date, heure, action, montant et solde resultant -
+      *> pour que la revue en tableur n'ait pas a reconstruire le
+      *> solde courant a la main a partir des deux colonnes brutes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> historique.txt moved to an indexed organization (see
+      *> Gestionbancaire.cob) - H-Seq is the unique primary key, with
+      *> H-Compte kept as an alternate key.  This export still wants
+      *> every entry regardless of account, so it reads the whole file
+      *> sequentially the same as before.
+           SELECT historique ASSIGN TO 'historique.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
+               FILE STATUS IS ws-file-status.
+
+           SELECT export-csv ASSIGN TO 'historique_export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-export-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD historique.
+           COPY HISTREC.
+
+       FD export-csv.
+       01 export-record PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-export-status PIC XX.
+       01 ws-fin-fichier PIC X VALUE 'N'.
+           88 ws-fin-lecture VALUE 'O'.
+
+       01 ws-nb-comptes PIC 9(4) VALUE ZERO.
+
+       01 ws-montant-edite PIC ----9.99.
+       01 ws-solde-edite PIC ----9.99.
+
+       01 TABLE-COMPTES.
+           05 ENTREE-COMPTE OCCURS 200 TIMES
+                   INDEXED BY Idx-Compte.
+               10 TC-Numero PIC 9(6).
+               10 TC-Solde-Rejoue PIC S9(7)V99.
+
+       77 F-Depot PIC X VALUE "D".
+       77 F-Retrait PIC X VALUE "R".
+       77 F-Virement PIC X VALUE "V".
+       77 F-VirementDebit PIC X VALUE "T".
+       77 F-Ouverture PIC X VALUE "O".
+       77 F-Interet PIC X VALUE "I".
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           OPEN INPUT historique.
+           IF ws-file-status NOT = '00'
+               DISPLAY "Aucun historique a exporter (statut "
+                   ws-file-status ")."
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT export-csv.
+           MOVE "Compte,Date,Heure,Action,Montant,Solde" TO
+               export-record.
+           WRITE export-record.
+
+           PERFORM LIRE-ENTREE-HISTORIQUE.
+           PERFORM EXPORTER-ENTREE UNTIL ws-fin-lecture.
+
+           CLOSE historique.
+           CLOSE export-csv.
+           DISPLAY "Export termine: historique_export.csv".
+           STOP RUN.
+
+       LIRE-ENTREE-HISTORIQUE.
+           READ historique NEXT RECORD
+               AT END
+                   MOVE 'O' TO ws-fin-fichier
+           END-READ.
+
+       EXPORTER-ENTREE.
+           PERFORM TROUVER-OU-CREER-COMPTE.
+           EVALUATE H-Action
+               WHEN F-Depot
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Ouverture
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Interet
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Virement
+                   ADD H-Montant TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-Retrait
+                   SUBTRACT H-Montant FROM TC-Solde-Rejoue (Idx-Compte)
+               WHEN F-VirementDebit
+                   SUBTRACT H-Montant FROM TC-Solde-Rejoue (Idx-Compte)
+           END-EVALUATE.
+           MOVE H-Montant TO ws-montant-edite.
+           MOVE TC-Solde-Rejoue (Idx-Compte) TO ws-solde-edite.
+           STRING H-Compte DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               H-Date DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               H-Heure DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               H-Action DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-montant-edite DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ws-solde-edite DELIMITED BY SIZE
+               INTO export-record
+           END-STRING.
+           WRITE export-record.
+           PERFORM LIRE-ENTREE-HISTORIQUE.
+
+       TROUVER-OU-CREER-COMPTE.
+           SET Idx-Compte TO 1.
+           SEARCH ENTREE-COMPTE
+               AT END
+                   IF ws-nb-comptes >= 200
+                       DISPLAY "Trop de comptes distincts dans ",
+                           "historique.txt (limite 200 atteinte) - ",
+                           "traitement annule."
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO ws-nb-comptes
+                   SET Idx-Compte TO ws-nb-comptes
+                   MOVE H-Compte TO TC-Numero (Idx-Compte)
+                   MOVE ZERO TO TC-Solde-Rejoue (Idx-Compte)
+               WHEN TC-Numero (Idx-Compte) = H-Compte
+                   CONTINUE
+           END-SEARCH.
