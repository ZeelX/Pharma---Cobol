@@ -3,30 +3,56 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *> Keyed by account number per-se, even though nothing in this
+      *> codebase still calls the rec-choice=2 path below (soldes
+      *> moved to ACCOUNT-MASTER in GestionCompteBancaire) - kept
+      *> indexed and keyed the same way for whoever starts using it
+      *> again.
            SELECT soldes_file ASSIGN TO 'sold.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SLD-COMPTE-NUMERO
                FILE STATUS IS ws-file-status.
 
-
+      *> H-Seq is the unique primary key (a plain entry number - two
+      *> transactions on the same account in the same second have
+      *> nothing else unique to key on) and H-Compte is kept as an
+      *> alternate key so one account's history can be read directly
+      *> instead of scanning the whole ledger.
            SELECT historique_file ASSIGN TO 'historique.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
                FILE STATUS IS ws-file-status.
+
+      *> Hands out the H-Seq values above - see HISTSEQ.cpy/
+      *> HISTSEQPROC.cpy.
+           SELECT sequence-historique ASSIGN TO "histseq.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-seq.
+
        DATA DIVISION.
        FILE SECTION.
        FD soldes_file.
        01 soldes.
+            05 SLD-COMPTE-NUMERO PIC 9(6).
             05 Soldecompte1 PIC  9(5)V99.
             05 MYFILLER  PIC X VALUE ":".
             05 Soldecompte2 PIC  9(5)V99.
 
        FD historique_file.
-       01 historique.
-            05 H-Action PIC X.
-            05 CSV-FILLER PIC X VALUE ",".
-            05 H-Montant PIC 9(5)V99.
-       
+           COPY HISTREC.
+
+       FD sequence-historique.
+           COPY HISTSEQ.
+
        WORKING-STORAGE SECTION.
             01 ws-file-status PIC XX.
+            01 ws-status-seq PIC XX.
+            01 ws-seq-courant PIC 9(9) VALUE ZERO.
+            01 ws-horodatage PIC 9(8).
+            COPY FILESTAT.
 
        
        LINKAGE SECTION.
@@ -35,48 +61,82 @@
         01 rec-choice PIC 9.
         
         01 ls_soldes_record.
+           05 ls_SLD-COMPTE-NUMERO PIC 9(6).
            05 ls_Soldecompte1 PIC  9(5)V99.
            05 ls_MYFILLER  PIC X VALUE ":".
            05 ls_Soldecompte2 PIC  9(5)V99.
 
+      *> Mirrors historique-record (HISTREC.cpy) field-for-field, with
+      *> matching FILLERs, so the CALL...USING overlay from
+      *> Gestionbancaire.cob's historique-record buffer lines up byte
+      *> for byte. ls_H-Date/ls_H-Heure/ls_H-Seq are received but
+      *> unused - ENREGISTRER-HISTORIQUE stamps its own date, time and
+      *> sequence number below rather than trusting the caller's.
         01 ls_historique_record.
+           05 ls_H-Date PIC 9(8).
+           05 ls_CSV-FILLER-DATE PIC X VALUE ",".
+           05 ls_H-Heure PIC 9(6).
+           05 ls_CSV-FILLER-HEURE PIC X VALUE ",".
+           05 ls_H-Compte PIC 9(6).
+           05 ls_CSV-FILLER-COMPTE PIC X VALUE ",".
            05 ls_H-Action PIC X.
            05 ls_CSV-FILLER PIC X VALUE ",".
-           05 ls_H-Montant PIC 9(5)V99. 
+           05 ls_H-Montant PIC 9(5)V99.
+           05 ls_CSV-FILLER-MONTANT PIC X VALUE ",".
+           05 ls_H-Seq PIC 9(9).
 
-       PROCEDURE DIVISION USING  rec-choice, ls_historique_record, ls_soldes_record.
+       PROCEDURE DIVISION USING  rec-choice, ls_historique_record,
+           ls_soldes_record.
 
            IF rec-choice = 1 THEN
-               MOVE ls_H-Action TO H-Action OF historique
-               MOVE ls_H-Montant TO H-Montant OF historique
+               MOVE ls_H-Compte TO H-Compte OF historique-record
+               MOVE ls_H-Action TO H-Action OF historique-record
+               MOVE ls_H-Montant TO H-Montant OF historique-record
                PERFORM ENREGISTRER-HISTORIQUE
-           ELSE IF rec-choice = 2 THEN 
-               MOVE ls_Soldecompte1  TO Soldecompte1 OF soldes 
-               MOVE ls_MYFILLER TO MYFILLER OF soldes 
-               MOVE ls_Soldecompte2 TO Soldecompte2 OF soldes 
+           ELSE IF rec-choice = 2 THEN
+               MOVE ls_SLD-COMPTE-NUMERO TO SLD-COMPTE-NUMERO OF soldes
+               MOVE ls_Soldecompte1  TO Soldecompte1 OF soldes
+               MOVE ls_MYFILLER TO MYFILLER OF soldes
+               MOVE ls_Soldecompte2 TO Soldecompte2 OF soldes
                PERFORM ENREGISTRER-SOLD
            END-IF.
 
-           STOP RUN.
+           GOBACK.
 
 
 
        ENREGISTRER-HISTORIQUE.
-           OPEN INPUT historique_file
+           ACCEPT H-Date FROM DATE YYYYMMDD.
+           ACCEPT ws-horodatage FROM TIME.
+           MOVE ws-horodatage(1:6) TO H-Heure.
+           PERFORM PROCHAIN-NUMERO-SEQUENCE.
+           MOVE ws-seq-courant TO H-Seq.
+           OPEN I-O historique_file.
            IF ws-file-status = '35'
-               CLOSE historique_file
                OPEN OUTPUT historique_file
            END-IF.
-           WRITE historique
+           WRITE historique-record.
+           MOVE ws-file-status TO ws-verif-statut
+           MOVE 'historique.txt' TO ws-verif-fichier
+           PERFORM VERIFIER-STATUT.
            CLOSE historique_file.
 
        ENREGISTRER-SOLD.
-           OPEN INPUT soldes_file
+           OPEN I-O soldes_file.
            IF ws-file-status = '35'
-               CLOSE soldes_file
                OPEN OUTPUT soldes_file
            END-IF.
            WRITE soldes
+               INVALID KEY
+                   REWRITE soldes
+           END-WRITE.
+           MOVE ws-file-status TO ws-verif-statut
+           MOVE 'sold.txt' TO ws-verif-fichier
+           PERFORM VERIFIER-STATUT.
            CLOSE soldes_file.
 
+       COPY VERIFSTATUT.
+
+       COPY HISTSEQPROC.
+
        END PROGRAM SubProgram.
