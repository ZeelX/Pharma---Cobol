@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReleveClient.
+
+      *> Releve de compte mensuel, un par client, au format imprimable
+      *> (solde d'ouverture, chaque mouvement, solde de fermeture) -
+      *> jusqu'ici AFFICHER-SOLDE se contentait d'afficher les deux
+      *> soldes a l'ecran, rien n'etait produit pour etre envoye a un
+      *> client.  Parcourt ACCOUNT-MASTER compte par compte et, pour
+      *> chaque compte, rejoue ses entrees dans historique.txt via la
+      *> cle alternee H-Compte (voir Gestionbancaire.cob) pour ne lire
+      *> que les mouvements de ce compte plutot que tout le journal.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT account-master ASSIGN TO 'acctmast.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ws-status-compte.
+
+      *> historique.txt moved to an indexed organization (see
+      *> Gestionbancaire.cob) - read here by the H-Compte alternate
+      *> key so one customer's entries come back contiguously instead
+      *> of scanning the whole ledger for every statement.
+           SELECT historique ASSIGN TO 'historique.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
+               FILE STATUS IS ws-file-status.
+
+           SELECT statement-file ASSIGN TO 'releve-client.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-releve.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD account-master.
+           COPY ACCTMAST.
+
+       FD historique.
+           COPY HISTREC.
+
+       FD statement-file
+           REPORT IS releve-report.
+
+       WORKING-STORAGE SECTION.
+       01 ws-status-compte PIC XX.
+       01 ws-file-status PIC XX.
+       01 ws-status-releve PIC XX.
+
+       01 ws-fin-comptes PIC X VALUE 'N'.
+           88 ws-fin-lecture-comptes VALUE 'O'.
+       01 ws-fin-mouvements PIC X VALUE 'N'.
+           88 ws-fin-lecture-mouvements VALUE 'O'.
+
+       01 ws-date-jour PIC 9(8).
+       01 ws-compte-courant PIC 9(6).
+       01 ws-solde-ouverture PIC S9(7)V99 VALUE ZERO.
+       01 ws-solde-courant PIC S9(7)V99 VALUE ZERO.
+       01 ws-nb-mouvements PIC 9(4) VALUE ZERO.
+       01 ws-libelle-operation PIC X(10).
+
+       77 F-Depot PIC X VALUE "D".
+       77 F-Retrait PIC X VALUE "R".
+       77 F-Virement PIC X VALUE "V".
+       77 F-VirementDebit PIC X VALUE "T".
+       77 F-Ouverture PIC X VALUE "O".
+       77 F-Interet PIC X VALUE "I".
+
+       REPORT SECTION.
+       RD releve-report
+           CONTROLS ARE H-Compte
+           PAGE LIMIT 60 LINES
+           HEADING 1
+           FIRST DETAIL 5
+           LAST DETAIL 54
+           FOOTING 56.
+
+       01 TYPE IS PAGE HEADING.
+           05 LINE 1.
+               10 COLUMN 1 PIC X(30) VALUE "RELEVE DE COMPTE".
+               10 COLUMN 50 PIC X(10) VALUE "DATE EDIT.".
+               10 COLUMN 61 PIC 9(8) SOURCE IS ws-date-jour.
+           05 LINE 3.
+               10 COLUMN 1 PIC X(72) VALUE ALL "-".
+
+       01 TYPE IS CONTROL HEADING H-Compte.
+           05 LINE PLUS 1.
+               10 COLUMN 1 PIC X(12) VALUE "Compte No : ".
+               10 COLUMN 13 PIC 9(6) SOURCE IS H-Compte.
+           05 LINE PLUS 1.
+               10 COLUMN 1 PIC X(20) VALUE "Solde d'ouverture : ".
+               10 COLUMN 21 PIC Z(6)9.99 SOURCE IS ws-solde-ouverture.
+           05 LINE PLUS 2.
+               10 COLUMN 1 PIC X(10) VALUE "Date".
+               10 COLUMN 13 PIC X(6) VALUE "Heure".
+               10 COLUMN 22 PIC X(10) VALUE "Operation".
+               10 COLUMN 34 PIC X(10) VALUE "Montant".
+               10 COLUMN 46 PIC X(10) VALUE "Solde".
+
+       01 ligne-detail TYPE IS DETAIL.
+           05 LINE PLUS 1.
+               10 COLUMN 1 PIC 9(8) SOURCE IS H-Date.
+               10 COLUMN 13 PIC 9(6) SOURCE IS H-Heure.
+               10 COLUMN 22 PIC X(10) SOURCE IS ws-libelle-operation.
+               10 COLUMN 34 PIC Z(6)9.99 SOURCE IS H-Montant.
+               10 COLUMN 46 PIC Z(6)9.99- SOURCE IS ws-solde-courant.
+
+       01 TYPE IS CONTROL FOOTING H-Compte.
+           05 LINE PLUS 2.
+               10 COLUMN 1 PIC X(21) VALUE "Nombre de mouvements:".
+               10 COLUMN 23 PIC ZZZ9 SOURCE IS ws-nb-mouvements.
+           05 LINE PLUS 1.
+               10 COLUMN 1 PIC X(20) VALUE "Solde de fermeture :".
+               10 COLUMN 22 PIC Z(6)9.99- SOURCE IS ws-solde-courant.
+           05 LINE PLUS 2.
+               10 COLUMN 1 PIC X(72) VALUE ALL "-".
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           ACCEPT ws-date-jour FROM DATE YYYYMMDD.
+
+           OPEN INPUT account-master.
+           IF ws-status-compte NOT = '00'
+               DISPLAY "Impossible d'ouvrir acctmast.dat (statut "
+                   ws-status-compte ")."
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT historique.
+           IF ws-file-status NOT = '00'
+               DISPLAY "Impossible d'ouvrir historique.txt (statut "
+                   ws-file-status ")."
+               CLOSE account-master
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT statement-file.
+           INITIATE releve-report.
+
+           PERFORM LIRE-COMPTE-SUIVANT.
+           PERFORM TRAITER-COMPTE UNTIL ws-fin-lecture-comptes.
+
+           TERMINATE releve-report.
+           CLOSE statement-file.
+           CLOSE historique.
+           CLOSE account-master.
+           DISPLAY "Releves ecrits dans releve-client.txt.".
+           STOP RUN.
+
+       LIRE-COMPTE-SUIVANT.
+           READ account-master NEXT RECORD
+               AT END
+                   MOVE 'O' TO ws-fin-comptes
+           END-READ.
+
+      *> Le solde rejoue part toujours de zero - rien dans ce systeme
+      *> n'enregistre un solde "a l'ouverture du compte" distinct de
+      *> l'historique, la meme hypothese que ReconciliationFin.cob.
+       TRAITER-COMPTE.
+           MOVE ACCT-NUMBER TO ws-compte-courant.
+           MOVE ZERO TO ws-solde-ouverture.
+           MOVE ZERO TO ws-solde-courant.
+           MOVE ZERO TO ws-nb-mouvements.
+           MOVE 'N' TO ws-fin-mouvements.
+
+           MOVE ws-compte-courant TO H-Compte.
+           START historique KEY IS = H-Compte
+               INVALID KEY
+                   MOVE 'O' TO ws-fin-mouvements
+           END-START.
+           IF NOT ws-fin-lecture-mouvements
+               PERFORM LIRE-MOUVEMENT-SUIVANT
+               PERFORM TRAITER-MOUVEMENT
+                   UNTIL ws-fin-lecture-mouvements
+                      OR H-Compte NOT = ws-compte-courant
+           END-IF.
+
+           PERFORM LIRE-COMPTE-SUIVANT.
+
+       LIRE-MOUVEMENT-SUIVANT.
+           READ historique NEXT RECORD
+               AT END
+                   MOVE 'O' TO ws-fin-mouvements
+           END-READ.
+
+       TRAITER-MOUVEMENT.
+           EVALUATE H-Action
+               WHEN F-Depot
+                   MOVE "DEPOT" TO ws-libelle-operation
+                   ADD H-Montant TO ws-solde-courant
+               WHEN F-Ouverture
+                   MOVE "OUVERTURE" TO ws-libelle-operation
+                   ADD H-Montant TO ws-solde-courant
+               WHEN F-Interet
+                   MOVE "INTERET" TO ws-libelle-operation
+                   ADD H-Montant TO ws-solde-courant
+               WHEN F-Virement
+                   MOVE "VIR. RECU" TO ws-libelle-operation
+                   ADD H-Montant TO ws-solde-courant
+               WHEN F-Retrait
+                   MOVE "RETRAIT" TO ws-libelle-operation
+                   SUBTRACT H-Montant FROM ws-solde-courant
+               WHEN F-VirementDebit
+                   MOVE "VIR. EMIS" TO ws-libelle-operation
+                   SUBTRACT H-Montant FROM ws-solde-courant
+           END-EVALUATE.
+           ADD 1 TO ws-nb-mouvements.
+           GENERATE ligne-detail.
+           PERFORM LIRE-MOUVEMENT-SUIVANT.
