@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelevePeriode.
+
+      *> Releve periodique d'activite bancaire.  Lit historique.txt
+      *> pour une plage de dates donnee et imprime, par compte, le
+      *> solde courant ainsi que les totaux des depots, retraits et
+      *> virements - de quoi alimenter la revue de fin de mois sans
+      *> avoir a depouiller historique.txt a la main.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> historique.txt moved to an indexed organization (see
+      *> Gestionbancaire.cob) - H-Seq is the unique primary key, with
+      *> H-Compte kept as an alternate key.  Reading in primary-key
+      *> order preserves the original LINE SEQUENTIAL arrival order
+      *> this report's account-grouping logic already assumes.
+           SELECT historique ASSIGN TO 'historique.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
+               FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD historique.
+           COPY HISTREC.
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-fin-fichier PIC X VALUE 'N'.
+           88 ws-fin-lecture VALUE 'O'.
+
+       01 ws-date-debut PIC 9(8).
+       01 ws-date-fin PIC 9(8).
+
+       01 ws-nb-comptes PIC 9(4) VALUE ZERO.
+
+      *> Table des totaux par compte - historique.txt est un journal
+      *> chronologique unique partage par tous les comptes, rien ne
+      *> garantit que les entrees d'un meme compte se suivent.  On
+      *> cumule donc dans cette table au fil d'une seule passe du
+      *> fichier puis on imprime tous les comptes une fois la passe
+      *> terminee (meme principe que TABLE-COMPTES dans
+      *> ReconciliationFin.cob).
+       01 TABLE-COMPTES.
+           05 ENTREE-COMPTE OCCURS 200 TIMES
+                   INDEXED BY Idx-Compte.
+               10 TC-Numero PIC 9(6).
+               10 TC-Solde PIC S9(7)V99.
+               10 TC-Total-Depots PIC 9(7)V99.
+               10 TC-Total-Retraits PIC 9(7)V99.
+               10 TC-Total-Virements PIC 9(7)V99.
+
+       77 F-Depot PIC X VALUE "D".
+       77 F-Retrait PIC X VALUE "R".
+       77 F-Virement PIC X VALUE "V".
+       77 F-VirementDebit PIC X VALUE "T".
+       77 F-Ouverture PIC X VALUE "O".
+       77 F-Interet PIC X VALUE "I".
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           DISPLAY "Date de debut (AAAAMMJJ): ".
+           ACCEPT ws-date-debut.
+           DISPLAY "Date de fin (AAAAMMJJ): ".
+           ACCEPT ws-date-fin.
+
+           OPEN INPUT historique.
+           IF ws-file-status NOT = '00'
+               DISPLAY "Aucun historique disponible (statut "
+                   ws-file-status ")."
+               STOP RUN
+           END-IF.
+
+           DISPLAY "========================================".
+           DISPLAY "RELEVE D'ACTIVITE DU " ws-date-debut
+               " AU " ws-date-fin.
+           DISPLAY "========================================".
+
+           PERFORM LIRE-ENTREE-HISTORIQUE.
+           PERFORM TRAITER-ENTREE UNTIL ws-fin-lecture.
+
+           PERFORM VARYING Idx-Compte FROM 1 BY 1
+                   UNTIL Idx-Compte > ws-nb-comptes
+               PERFORM AFFICHER-TOTAUX-COMPTE
+           END-PERFORM.
+
+           CLOSE historique.
+           STOP RUN.
+
+       LIRE-ENTREE-HISTORIQUE.
+           READ historique NEXT RECORD
+               AT END
+                   MOVE 'O' TO ws-fin-fichier
+           END-READ.
+
+       TRAITER-ENTREE.
+           IF H-Date >= ws-date-debut AND H-Date <= ws-date-fin
+               PERFORM TROUVER-OU-CREER-COMPTE
+               PERFORM CUMULER-MOUVEMENT
+           END-IF.
+           PERFORM LIRE-ENTREE-HISTORIQUE.
+
+       TROUVER-OU-CREER-COMPTE.
+           SET Idx-Compte TO 1.
+           SEARCH ENTREE-COMPTE
+               AT END
+                   IF ws-nb-comptes >= 200
+                       DISPLAY "Trop de comptes distincts dans ",
+                           "historique.txt (limite 200 atteinte) - ",
+                           "traitement annule."
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO ws-nb-comptes
+                   SET Idx-Compte TO ws-nb-comptes
+                   MOVE H-Compte TO TC-Numero (Idx-Compte)
+                   MOVE ZERO TO TC-Solde (Idx-Compte)
+                   MOVE ZERO TO TC-Total-Depots (Idx-Compte)
+                   MOVE ZERO TO TC-Total-Retraits (Idx-Compte)
+                   MOVE ZERO TO TC-Total-Virements (Idx-Compte)
+               WHEN TC-Numero (Idx-Compte) = H-Compte
+                   CONTINUE
+           END-SEARCH.
+
+       CUMULER-MOUVEMENT.
+           EVALUATE H-Action
+               WHEN F-Depot
+                   ADD H-Montant TO TC-Solde (Idx-Compte)
+                   ADD H-Montant TO TC-Total-Depots (Idx-Compte)
+               WHEN F-Ouverture
+                   ADD H-Montant TO TC-Solde (Idx-Compte)
+               WHEN F-Interet
+                   ADD H-Montant TO TC-Solde (Idx-Compte)
+               WHEN F-Retrait
+                   SUBTRACT H-Montant FROM TC-Solde (Idx-Compte)
+                   ADD H-Montant TO TC-Total-Retraits (Idx-Compte)
+               WHEN F-Virement
+                   ADD H-Montant TO TC-Solde (Idx-Compte)
+                   ADD H-Montant TO TC-Total-Virements (Idx-Compte)
+               WHEN F-VirementDebit
+                   SUBTRACT H-Montant FROM TC-Solde (Idx-Compte)
+                   ADD H-Montant TO TC-Total-Virements (Idx-Compte)
+           END-EVALUATE.
+           DISPLAY "  " H-Date "-" H-Heure ": " H-Action
+               " " H-Montant " (solde " TC-Solde (Idx-Compte) ")".
+
+       AFFICHER-TOTAUX-COMPTE.
+           DISPLAY " ".
+           DISPLAY "Compte: " TC-Numero (Idx-Compte).
+           DISPLAY "  Total depots    : "
+               TC-Total-Depots (Idx-Compte).
+           DISPLAY "  Total retraits  : "
+               TC-Total-Retraits (Idx-Compte).
+           DISPLAY "  Total virements : "
+               TC-Total-Virements (Idx-Compte).
+           DISPLAY "  Solde de periode: " TC-Solde (Idx-Compte).
