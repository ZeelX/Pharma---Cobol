@@ -1,167 +1,548 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GestionCompteBancaire.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT soldes ASSIGN TO 'sold.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS ws-file-status.
-       
+      *> H-Seq is the unique primary key (a plain entry number - see
+      *> SubProgram's ENREGISTRER-HISTORIQUE, the only paragraph that
+      *> actually writes this file) with H-Compte kept as an alternate
+      *> key so one account's history can be pulled directly instead
+      *> of scanning the whole ledger.
            SELECT historique ASSIGN TO 'historique.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
                FILE STATUS IS ws-file-status.
 
+           SELECT account-master ASSIGN TO 'acctmast.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ws-status-compte.
+
+      *> Holds at most one record: the transfer currently in flight
+      *> between the destination-account credit and the source-account
+      *> debit in VIREMENT.  Empty/absent means no transfer is
+      *> in-progress.  Checked at startup so a VIREMENT interrupted
+      *> between its two REWRITEs is finished (or, if interrupted
+      *> before either REWRITE, simply redone) instead of leaving
+      *> ACCOUNT-MASTER with only one leg applied.
+           SELECT virement-ckpt ASSIGN TO 'virement.ckpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-ckpt.
+
+      *> Hands out VCK-HORODATAGE the same way SubProgram/InteretNocturne
+      *> hand out H-Seq (see HISTSEQ.cpy/HISTSEQPROC.cpy) - a plain
+      *> date/time stamp is only good to the second, so two transfers to
+      *> the same destination within the same second would collide and
+      *> the second one's credit would be skipped as "already applied".
+           SELECT sequence-historique ASSIGN TO "histseq.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-seq.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD historique.
+           COPY HISTREC.
+
+       FD account-master.
+           COPY ACCTMAST.
+
+       FD virement-ckpt.
+       01 ckpt-record.
+           05 VCK-COMPTE-ORIGINE PIC 9(6).
+           05 CSV-FILLER-CKPT-1 PIC X VALUE ",".
+           05 VCK-COMPTE-DEST PIC 9(6).
+           05 CSV-FILLER-CKPT-2 PIC X VALUE ",".
+           05 VCK-MONTANT PIC 9(5)V99.
+           05 CSV-FILLER-CKPT-3 PIC X VALUE ",".
+           05 VCK-DEVISE-ORIGINE PIC X(3).
+           05 CSV-FILLER-CKPT-4 PIC X VALUE ",".
+           05 VCK-ETAPE PIC X(10).
+           05 CSV-FILLER-CKPT-5 PIC X VALUE ",".
+      *> Stamped once per transfer attempt (a histseq.dat sequence
+      *> number, not a timestamp - two transfers in the same second
+      *> must not collide) and carried on
+      *> the destination account as ACCT-LAST-CREDIT-TS so a restart
+      *> that redoes EXECUTER-CREDIT-DEST can tell "already applied"
+      *> from "still needs doing" instead of trusting VCK-ETAPE alone -
+      *> VCK-ETAPE can only be updated durably *after* the credit, so
+      *> a kill in between the two writes must not be able to credit
+      *> the same transfer twice.
+           05 VCK-HORODATAGE PIC 9(14).
+
+       FD sequence-historique.
+           COPY HISTSEQ.
 
        WORKING-STORAGE SECTION.
        01 ws-file-status PIC XX.
-       01 SoldeCompte PIC 9(5)V99 VALUE 1000.00.
-       01 MontantDepot PIC 9(5)V99. 
+       01 ws-status-compte PIC XX.
+       01 ws-status-ckpt PIC XX.
+       01 ws-status-seq PIC XX.
+       01 ws-seq-courant PIC 9(9) VALUE ZERO.
+       COPY FILESTAT.
+       01 MontantDepot PIC 9(5)V99.
        01 MontantVirement PIC 9(5)V99.
        01 MontantRetrait PIC 9(5)V99.
-       01 SoldeCompteSecond PIC 9(5)V99 VALUE 500.00.
        01 Choix PIC 9 VALUE ZERO.
 
+       01 NumeroCompte PIC 9(6).
+       01 NumeroCompteOrigine PIC 9(6).
+       01 NumeroCompteDest PIC 9(6).
+       01 SoldeOrigine PIC S9(7)V99.
+
+       01 SoldeCompteFlag PIC X VALUE 'N'.
+           88 SoldeCompteTrouve VALUE 'O'.
+
+       01 NumeroPIN PIC 9(4).
+       01 AuthFlag PIC X VALUE 'N'.
+           88 AuthOk VALUE 'O'.
+
+       01 ws-date-jour PIC 9(8).
+       01 ws-dispo-jour PIC S9(7)V99.
+       01 SoldeOrigineLimiteDispo PIC S9(7)V99.
+       01 SoldeOrigineDecouvert PIC S9(7)V99.
+       01 SoldeOrigineDevise PIC X(3).
+       01 MontantVirementDest PIC 9(5)V99.
+
+       77 F-Taux-USD-EUR PIC 9V9(4) VALUE 0.9200.
+       77 F-Taux-EUR-USD PIC 9V9(4) VALUE 1.0870.
+
        01 MenuOptions PIC X(250).
        01  saut-de-ligne           PIC X VALUE X'0A'.
-       
 
        01 Transaction.
            02 Montant PIC 9(5)V99.
            02 Action PIC X(20).
 
-       01 soldes-record.
-           05 Soldecompte1 PIC  9(5)V99.
-           05 MYFILLER  PIC X VALUE ":".
-           05 Soldecompte2 PIC  9(5)V99.
-
-       01 historique-record.
-           05 H-Action PIC X.
-           05 CSV-FILLER PIC X VALUE ",".
-           05 H-Montant PIC 9(5)V99. 
+      *> Placeholder passed to SubProgram's soldes-record parameter.
+      *> GestionCompteBancaire no longer keeps balances in sold.txt
+      *> (see ACCOUNT-MASTER above) but SubProgram's interface still
+      *> expects a soldes-shaped argument on every call - byte-for-byte
+      *> the same as SubProgram's LINKAGE ls_soldes_record (file-prog.cob),
+      *> since rec-choice is always 1 here but SubProgram still reads
+      *> this parameter's shape whenever rec-choice = 2 is used again.
+       01 ws-soldes-dummy.
+           05 ws-soldes-dummy-numero PIC 9(6).
+           05 ws-soldes-dummy-1 PIC 9(5)V99.
+           05 ws-soldes-dummy-filler PIC X VALUE ":".
+           05 ws-soldes-dummy-2 PIC 9(5)V99.
 
        01 rec-choice PIC  9.
 
        77 F-Depot PIC X VALUE "D".
        77 F-Retrait PIC X VALUE "R".
        77 F-Virement PIC X VALUE "V".
+       77 F-VirementDebit PIC X VALUE "T".
+       77 F-Ouverture PIC X VALUE "O".
 
        PROCEDURE DIVISION.
-       STRING "**********MENU**********", saut-de-ligne
-        "1. Afficher Solde", saut-de-ligne
-        "2. Faire un dépôt", saut-de-ligne
-        "3. Faire un retrait", saut-de-ligne
-        "4. Faire un virement", saut-de-ligne
-        "5. Quitter"
-           INTO MenuOptions.
+           STRING "**********MENU**********", saut-de-ligne
+            "1. Afficher Solde", saut-de-ligne
+            "2. Faire un dépôt", saut-de-ligne
+            "3. Faire un retrait", saut-de-ligne
+            "4. Faire un virement", saut-de-ligne
+            "5. Quitter"
+               INTO MenuOptions.
 
 
 
 
        TRAITEMENT-PRINCIPAL.
+      *> historique is never itself read or written here - it is only
+      *> passed as a CALL buffer to SubProgram, which opens and closes
+      *> its own connector to historique.txt per call (see
+      *> file-prog.cob).  Holding a second, long-lived connector open
+      *> for the whole interactive session risks two connectors on the
+      *> same indexed file at once, so the initial status check below
+      *> relies solely on VERIFIER-CREER-FICHIERS's open-then-close
+      *> probe instead of keeping historique open here.
            PERFORM VERIFIER-CREER-FICHIERS.
-           PERFORM LIRE-SOLDE.
-           OPEN EXTEND historique.
+
+           OPEN I-O account-master.
+           MOVE ws-status-compte TO ws-verif-statut
+           MOVE 'acctmast.dat' TO ws-verif-fichier
+           PERFORM VERIFIER-STATUT.
+
+           PERFORM REPRENDRE-VIREMENT-INTERROMPU.
+
            PERFORM MENU-OPERATIONS.
 
 
 
-       LIRE-SOLDE.
-           OPEN INPUT soldes
-           READ soldes INTO soldes-record AT END 
-               DISPLAY "Aucun solde existant. Utilisation des valeurs par défaut"
-           NOT AT END
-               MOVE Soldecompte1 TO SoldeCompte
-               MOVE Soldecompte2 TO SoldeCompteSecond
+       VERIFIER-CREER-FICHIERS.
+           OPEN INPUT historique
+           IF ws-file-status = '35'
+               CLOSE historique
+               OPEN OUTPUT historique
+           END-IF.
+           CLOSE historique.
+
+           OPEN I-O account-master
+           IF ws-status-compte = '35'
+               OPEN OUTPUT account-master
+               MOVE 100001 TO ACCT-NUMBER
+               MOVE 1000.00 TO ACCT-BALANCE
+               MOVE 1234 TO ACCT-PIN
+               MOVE 500.00 TO ACCT-DAILY-LIMIT
+               MOVE ZERO TO ACCT-DAILY-USED
+               MOVE ZERO TO ACCT-DAILY-DATE
+               MOVE 200.00 TO ACCT-OVERDRAFT-LIMIT
+               MOVE "USD" TO ACCT-CURRENCY
+               MOVE 0.0150 TO ACCT-INTEREST-RATE
+               MOVE ZERO TO ACCT-LAST-CREDIT-TS
+               WRITE ACCOUNT-MASTER-RECORD
+               MOVE 100001 TO H-Compte
+               MOVE 1000.00 TO H-Montant
+               MOVE F-Ouverture TO H-Action
+               MOVE 1 TO rec-choice
+               CALL "SubProgram" USING rec-choice, historique-record,
+                   ws-soldes-dummy
+
+               MOVE 100002 TO ACCT-NUMBER
+               MOVE 500.00 TO ACCT-BALANCE
+               MOVE 5678 TO ACCT-PIN
+               MOVE 300.00 TO ACCT-DAILY-LIMIT
+               MOVE ZERO TO ACCT-DAILY-USED
+               MOVE ZERO TO ACCT-DAILY-DATE
+               MOVE ZERO TO ACCT-OVERDRAFT-LIMIT
+               MOVE "EUR" TO ACCT-CURRENCY
+               MOVE 0.0100 TO ACCT-INTEREST-RATE
+               MOVE ZERO TO ACCT-LAST-CREDIT-TS
+               WRITE ACCOUNT-MASTER-RECORD
+               MOVE 100002 TO H-Compte
+               MOVE 500.00 TO H-Montant
+               MOVE F-Ouverture TO H-Action
+               MOVE 1 TO rec-choice
+               CALL "SubProgram" USING rec-choice, historique-record,
+                   ws-soldes-dummy
+           END-IF.
+           CLOSE account-master.
+
+      *> Checks virement.ckpt left over from a VIREMENT that did not
+      *> reach EFFACER-CHECKPOINT.  VCK-ETAPE "DEBUT" means neither
+      *> account was touched yet, so the transfer is simply redone from
+      *> scratch; "CREDITE" means the destination account was already
+      *> credited and only the source debit (and its history entry)
+      *> remain.  No PIN is asked again - the transfer was already
+      *> authorized before the interruption, only its completion is
+      *> being resumed.
+       REPRENDRE-VIREMENT-INTERROMPU.
+           OPEN INPUT virement-ckpt.
+           IF ws-status-ckpt = '00'
+               READ virement-ckpt
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ACCEPT ws-date-jour FROM DATE YYYYMMDD
+                       DISPLAY "Transfert interrompu detecte - reprise."
+                       MOVE VCK-COMPTE-ORIGINE TO NumeroCompteOrigine
+                       MOVE VCK-COMPTE-DEST TO NumeroCompteDest
+                       MOVE VCK-MONTANT TO MontantVirement
+                       MOVE VCK-DEVISE-ORIGINE TO SoldeOrigineDevise
+                       IF VCK-ETAPE = "DEBUT"
+                           MOVE NumeroCompteDest TO NumeroCompte
+                           PERFORM LIRE-COMPTE
+                           PERFORM CONVERTIR-VIREMENT
+                           PERFORM EXECUTER-CREDIT-DEST
+                           PERFORM ENREGISTRER-CHECKPOINT-CREDITE
+                           PERFORM EXECUTER-DEBIT-ORIGINE
+                           PERFORM EFFACER-CHECKPOINT
+                       ELSE
+                           IF VCK-ETAPE = "CREDITE"
+                               PERFORM EXECUTER-DEBIT-ORIGINE
+                               PERFORM EFFACER-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-IF.
+           CLOSE virement-ckpt.
+
+       LIRE-COMPTE.
+           MOVE NumeroCompte TO ACCT-NUMBER.
+           READ account-master KEY IS ACCT-NUMBER
+               INVALID KEY
+                   MOVE 'N' TO SoldeCompteFlag
+               NOT INVALID KEY
+                   MOVE 'O' TO SoldeCompteFlag
            END-READ.
-           CLOSE soldes.
+           IF ws-status-compte NOT = '00' AND
+               ws-status-compte NOT = '23'
+               MOVE ws-status-compte TO ws-verif-statut
+               MOVE 'acctmast.dat' TO ws-verif-fichier
+               PERFORM VERIFIER-STATUT
+           END-IF.
 
-       FIN-PROGRAMME.
-           OPEN OUTPUT soldes
-           MOVE SoldeCompte TO Soldecompte1
-           WRITE soldes-record
-           END-WRITE.
-           CLOSE soldes. 
+      *> Gates DEPOT/RETRAIT/VIREMENT on the account holder actually
+      *> knowing the account's PIN, instead of letting anyone sitting
+      *> at the terminal move money on NumeroCompte alone.
+       AUTHENTIFIER-COMPTE.
+           PERFORM LIRE-COMPTE.
+           IF SoldeCompteTrouve THEN
+               DISPLAY "Code PIN: "
+               ACCEPT NumeroPIN
+               IF NumeroPIN = ACCT-PIN THEN
+                   MOVE 'O' TO AuthFlag
+               ELSE
+                   MOVE 'N' TO AuthFlag
+                   DISPLAY "Erreur: PIN incorrect"
+               END-IF
+           ELSE
+               MOVE 'N' TO AuthFlag
+               DISPLAY "Erreur: Compte introuvable"
+           END-IF.
 
-           CLOSE historique.
+      *> Computes how much of the account's daily withdrawal/transfer
+      *> limit is still available, without updating ACCT-DAILY-USED -
+      *> the caller only commits that once the amount is known to be
+      *> within both the balance and the limit.  A stale
+      *> ACCT-DAILY-DATE (anything but today) means nothing has left
+      *> the account yet today, so the full limit is available.
+       VERIFIER-LIMITE-JOUR.
+           ACCEPT ws-date-jour FROM DATE YYYYMMDD.
+           IF ACCT-DAILY-DATE = ws-date-jour
+               COMPUTE ws-dispo-jour =
+                   ACCT-DAILY-LIMIT - ACCT-DAILY-USED
+           ELSE
+               MOVE ACCT-DAILY-LIMIT TO ws-dispo-jour
+           END-IF.
+
+      *> Converts a transfer amount, entered in the source account's
+      *> own currency, into the destination account's currency so a
+      *> transfer between accounts in different currencies credits the
+      *> right number on the receiving side. Expects SoldeOrigineDevise
+      *> to already hold the source currency and the currently-read
+      *> ACCOUNT-MASTER-RECORD to be the destination account.
+       CONVERTIR-VIREMENT.
+           EVALUATE TRUE
+               WHEN SoldeOrigineDevise = ACCT-CURRENCY
+                   MOVE MontantVirement TO MontantVirementDest
+               WHEN SoldeOrigineDevise = "USD" AND
+                       ACCT-CURRENCY = "EUR"
+                   COMPUTE MontantVirementDest =
+                       MontantVirement * F-Taux-USD-EUR
+               WHEN SoldeOrigineDevise = "EUR" AND
+                       ACCT-CURRENCY = "USD"
+                   COMPUTE MontantVirementDest =
+                       MontantVirement * F-Taux-EUR-USD
+               WHEN OTHER
+                   MOVE MontantVirement TO MontantVirementDest
+           END-EVALUATE.
+
+       COPY VERIFSTATUT.
+
+       COPY HISTSEQPROC.
+
+       FIN-PROGRAMME.
+           CLOSE account-master.
            STOP RUN.
 
 
        DEPOT.
-           DISPLAY "Donnez le montant de votre dépôt"
-           ACCEPT MontantDepot.
-           COMPUTE SoldeCompte = SoldeCompte + MontantDepot.
-           *>ADD MontantDepot TO SoldeCompte peut être plus lisible ici
-           MOVE MontantDepot TO H-Montant.
-           MOVE F-DEPOT TO H-Action.
-           MOVE SoldeCompte TO Soldecompte1
-           MOVE 1 TO rec-choice
-           CALL subprogram USING rec-choice, historique-record.
-           MOVE 2 TO rec-choice
-           CALL subprogram USING rec-choice, historique-record, soldes-record .
-          
+           DISPLAY "Numéro de compte: ".
+           ACCEPT NumeroCompte.
+           PERFORM AUTHENTIFIER-COMPTE.
+           IF AuthOk THEN
+               DISPLAY "Donnez le montant de votre dépôt"
+               ACCEPT MontantDepot
+               ADD MontantDepot TO ACCT-BALANCE
+               REWRITE ACCOUNT-MASTER-RECORD
+               MOVE ws-status-compte TO ws-verif-statut
+               MOVE 'acctmast.dat' TO ws-verif-fichier
+               PERFORM VERIFIER-STATUT
+               MOVE NumeroCompte TO H-Compte
+               MOVE MontantDepot TO H-Montant
+               MOVE F-Depot TO H-Action
+               MOVE 1 TO rec-choice
+               CALL "SubProgram" USING rec-choice, historique-record,
+                   ws-soldes-dummy
+           END-IF.
 
-       
 
        RETRAIT.
-           DISPLAY "Donnez le montant de votre retrait"
-           ACCEPT MontantRetrait
-           IF SoldeCompte >= MontantRetrait  THEN
-               COMPUTE SoldeCompte = SoldeCompte - MontantDepot
-               MOVE MontantRetrait TO H-Montant
-               MOVE F-Retrait TO H-Action
-               MOVE SoldeCompte TO Soldecompte1
-
-               MOVE 1 TO rec-choice
-               CALL subprogram USING historique-record, rec-choice 
-               MOVE 2 TO rec-choice
-               CALL subprogram USING soldes-record, rec-choice 
-           ELSE 
-               DISPLAY "Erreur: Solde Insuffisant"
+           DISPLAY "Numéro de compte: ".
+           ACCEPT NumeroCompte.
+           PERFORM AUTHENTIFIER-COMPTE.
+           IF AuthOk THEN
+               PERFORM VERIFIER-LIMITE-JOUR
+               DISPLAY "Donnez le montant de votre retrait"
+               ACCEPT MontantRetrait
+               IF (ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT) >=
+                       MontantRetrait
+                       AND MontantRetrait <= ws-dispo-jour THEN
+                   SUBTRACT MontantRetrait FROM ACCT-BALANCE
+                   IF ACCT-DAILY-DATE NOT = ws-date-jour
+                       MOVE ws-date-jour TO ACCT-DAILY-DATE
+                       MOVE ZERO TO ACCT-DAILY-USED
+                   END-IF
+                   ADD MontantRetrait TO ACCT-DAILY-USED
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   MOVE ws-status-compte TO ws-verif-statut
+                   MOVE 'acctmast.dat' TO ws-verif-fichier
+                   PERFORM VERIFIER-STATUT
+                   MOVE NumeroCompte TO H-Compte
+                   MOVE MontantRetrait TO H-Montant
+                   MOVE F-Retrait TO H-Action
+                   MOVE 1 TO rec-choice
+                   CALL "SubProgram" USING rec-choice,
+                       historique-record, ws-soldes-dummy
+               ELSE
+                   DISPLAY "Erreur: Solde insuffisant ",
+                       "ou limite quotidienne depassee"
+               END-IF
            END-IF.
 
 
        VIREMENT.
-           DISPLAY "Donnez le montant de votre virement "
-           ACCEPT MontantVirement.
-           IF SoldeCompte >= MontantVirement THEN
-               COMPUTE SoldeCompte = SoldeCompte - MontantVirement
-               COMPUTE SoldeCompteSecond = SoldeCompteSecond + MontantVirement
-               MOVE MontantVirement TO H-Montant
-               MOVE  F-Virement TO H-ACTION
-               MOVE SoldeCompte TO Soldecompte1
-               MOVE SoldeCompteSecond TO Soldecompte2
-               
+           DISPLAY "Compte source: ".
+           ACCEPT NumeroCompteOrigine.
+           MOVE NumeroCompteOrigine TO NumeroCompte.
+           PERFORM AUTHENTIFIER-COMPTE.
+           IF AuthOk THEN
+               MOVE ACCT-BALANCE TO SoldeOrigine
+               MOVE ACCT-OVERDRAFT-LIMIT TO SoldeOrigineDecouvert
+               MOVE ACCT-CURRENCY TO SoldeOrigineDevise
+               PERFORM VERIFIER-LIMITE-JOUR
+               MOVE ws-dispo-jour TO SoldeOrigineLimiteDispo
+               DISPLAY "Compte destination: "
+               ACCEPT NumeroCompteDest
+               MOVE NumeroCompteDest TO NumeroCompte
+               PERFORM LIRE-COMPTE
+               IF NOT SoldeCompteTrouve THEN
+                   DISPLAY "Erreur: Compte destination introuvable"
+               ELSE
+                   DISPLAY "Donnez le montant de votre virement "
+                   ACCEPT MontantVirement
+                   IF (SoldeOrigine + SoldeOrigineDecouvert) >=
+                               MontantVirement
+                           AND MontantVirement <=
+                               SoldeOrigineLimiteDispo
+                       THEN
+                       PERFORM CONVERTIR-VIREMENT
+                       PERFORM ENREGISTRER-CHECKPOINT-DEBUT
+                       PERFORM EXECUTER-CREDIT-DEST
+                       PERFORM ENREGISTRER-CHECKPOINT-CREDITE
+                       PERFORM EXECUTER-DEBIT-ORIGINE
+                       PERFORM EFFACER-CHECKPOINT
+                   ELSE
+                       DISPLAY "Erreur: Solde insuffisant ",
+                           "ou limite quotidienne depassee"
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Credits the destination account (already read into
+      *> ACCOUNT-MASTER-RECORD by the caller) with MontantVirementDest
+      *> and logs the credit leg.  Shared by VIREMENT and by
+      *> REPRENDRE-VIREMENT-INTERROMPU so a resumed transfer credits
+      *> the destination the same way a fresh one does.
+      *>
+      *> Guarded by ACCT-LAST-CREDIT-TS against VCK-HORODATAGE: the
+      *> checkpoint's "CREDITE" transition can only be written durably
+      *> *after* this credit's REWRITE completes, so a kill between the
+      *> two would otherwise leave VCK-ETAPE at "DEBUT" and make a
+      *> restart redo the credit a second time.  Recording this same
+      *> transfer's timestamp on the account record - in the very
+      *> REWRITE that applies the credit - makes the credit itself
+      *> idempotent, so re-running this paragraph after a restart is
+      *> safe regardless of exactly when the kill happened.
+       EXECUTER-CREDIT-DEST.
+           IF ACCT-LAST-CREDIT-TS NOT = VCK-HORODATAGE
+               ADD MontantVirementDest TO ACCT-BALANCE
+               MOVE VCK-HORODATAGE TO ACCT-LAST-CREDIT-TS
+               REWRITE ACCOUNT-MASTER-RECORD
+               MOVE ws-status-compte TO ws-verif-statut
+               MOVE 'acctmast.dat' TO ws-verif-fichier
+               PERFORM VERIFIER-STATUT
+               MOVE NumeroCompteDest TO H-Compte
+               MOVE MontantVirementDest TO H-Montant
+               MOVE F-Virement TO H-Action
                MOVE 1 TO rec-choice
-               CALL subprogram USING historique-record, rec-choice 
-               MOVE 2 TO rec-choice
-               CALL subprogram USING soldes-record, rec-choice 
-           ELSE 
-               DISPLAY "Erreur: Solde insuffisant"
+               CALL "SubProgram" USING rec-choice,
+                   historique-record, ws-soldes-dummy
            END-IF.
 
+      *> Debits the source account (NumeroCompteOrigine/MontantVirement)
+      *> and logs the debit leg.  Shared the same way as
+      *> EXECUTER-CREDIT-DEST above - this is the leg that completing a
+      *> resumed "CREDITE" transfer still has left to do.
+       EXECUTER-DEBIT-ORIGINE.
+           MOVE NumeroCompteOrigine TO NumeroCompte
+           PERFORM LIRE-COMPTE
+           SUBTRACT MontantVirement FROM ACCT-BALANCE
+           IF ACCT-DAILY-DATE NOT = ws-date-jour
+               MOVE ws-date-jour TO ACCT-DAILY-DATE
+               MOVE ZERO TO ACCT-DAILY-USED
+           END-IF
+           ADD MontantVirement TO ACCT-DAILY-USED
+           REWRITE ACCOUNT-MASTER-RECORD
+           MOVE ws-status-compte TO ws-verif-statut
+           MOVE 'acctmast.dat' TO ws-verif-fichier
+           PERFORM VERIFIER-STATUT
+           MOVE NumeroCompteOrigine TO H-Compte
+           MOVE MontantVirement TO H-Montant
+           MOVE F-VirementDebit TO H-Action
+           MOVE 1 TO rec-choice
+           CALL "SubProgram" USING rec-choice,
+               historique-record, ws-soldes-dummy.
+
+      *> Records that a transfer is about to start, before either
+      *> account is touched, so a kill before the first REWRITE still
+      *> leaves enough to redo the whole transfer on restart.  Also
+      *> stamps VCK-HORODATAGE, this attempt's unique identity, which
+      *> EXECUTER-CREDIT-DEST uses to recognize its own prior work.
+       ENREGISTRER-CHECKPOINT-DEBUT.
+           MOVE NumeroCompteOrigine TO VCK-COMPTE-ORIGINE.
+           MOVE NumeroCompteDest TO VCK-COMPTE-DEST.
+           MOVE MontantVirement TO VCK-MONTANT.
+           MOVE SoldeOrigineDevise TO VCK-DEVISE-ORIGINE.
+           MOVE "DEBUT" TO VCK-ETAPE.
+           PERFORM PROCHAIN-NUMERO-SEQUENCE.
+           MOVE ws-seq-courant TO VCK-HORODATAGE.
+           PERFORM ECRIRE-CHECKPOINT.
+
+      *> Updates the checkpoint once the destination account has been
+      *> credited, so a kill before the source debit resumes straight
+      *> into the debit leg instead of crediting the destination twice.
+       ENREGISTRER-CHECKPOINT-CREDITE.
+           MOVE "CREDITE" TO VCK-ETAPE.
+           PERFORM ECRIRE-CHECKPOINT.
+
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT virement-ckpt.
+           WRITE ckpt-record.
+           CLOSE virement-ckpt.
+
+      *> Both legs of the transfer committed - clears the checkpoint so
+      *> the next startup finds nothing to resume.
+       EFFACER-CHECKPOINT.
+           OPEN OUTPUT virement-ckpt.
+           CLOSE virement-ckpt.
+
 
        AFFICHER-SOLDE.
-           DISPLAY SoldeCompte.
-           DISPLAY SoldeCompteSecond.
+           DISPLAY "Numéro de compte: ".
+           ACCEPT NumeroCompte.
+           PERFORM LIRE-COMPTE.
+           IF SoldeCompteTrouve THEN
+               DISPLAY ACCT-BALANCE
+           ELSE
+               DISPLAY "Erreur: Compte introuvable"
+           END-IF.
 
 
        MENU-OPERATIONS.
-       DISPLAY MenuOptions
-
-                           
-
-       ACCEPT Choix.
-       EVALUATE Choix
-           WHEN 1 PERFORM AFFICHER-SOLDE
-           WHEN 2 PERFORM DEPOT
-           WHEN 3 PERFORM RETRAIT
-           WHEN 4 PERFORM VIREMENT
-           WHEN 5 PERFORM FIN-PROGRAMME
-           WHEN OTHER
-               DISPLAY "Choix Invalide."
-       END-EVALUATE
-       PERFORM MENU-OPERATIONS.
-
+           DISPLAY MenuOptions.
+           ACCEPT Choix.
+           EVALUATE Choix
+               WHEN 1 PERFORM AFFICHER-SOLDE
+               WHEN 2 PERFORM DEPOT
+               WHEN 3 PERFORM RETRAIT
+               WHEN 4 PERFORM VIREMENT
+               WHEN 5 PERFORM FIN-PROGRAMME
+               WHEN OTHER
+                   DISPLAY "Choix Invalide."
+           END-EVALUATE
+           PERFORM MENU-OPERATIONS.
