@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InteretNocturne.
+
+      *> Job nocturne d'accrual d'interets. Parcourt ACCOUNT-MASTER,
+      *> applique le taux d'interet de chaque compte a son solde et
+      *> pose une ecriture "I" dans historique.txt pour que l'interet
+      *> verse apparaisse dans le relevé comme n'importe quel autre
+      *> mouvement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT account-master ASSIGN TO 'acctmast.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS ws-status-compte.
+
+      *> historique.txt moved to an indexed organization (see
+      *> Gestionbancaire.cob) - H-Seq is the unique primary key, handed
+      *> out via histseq.dat (see HISTSEQ.cpy/HISTSEQPROC.cpy) since
+      *> this job inserts its own interest entries alongside
+      *> SubProgram's.
+           SELECT historique ASSIGN TO 'historique.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
+               FILE STATUS IS ws-file-status.
+
+           SELECT sequence-historique ASSIGN TO "histseq.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-seq.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD account-master.
+           COPY ACCTMAST.
+
+       FD historique.
+           COPY HISTREC.
+
+       FD sequence-historique.
+           COPY HISTSEQ.
+
+       WORKING-STORAGE SECTION.
+       01 ws-status-compte PIC XX.
+       01 ws-file-status PIC XX.
+       01 ws-status-seq PIC XX.
+       01 ws-seq-courant PIC 9(9) VALUE ZERO.
+       01 ws-fin-fichier PIC X VALUE 'N'.
+           88 ws-fin-lecture VALUE 'O'.
+       01 ws-horodatage PIC 9(8).
+       01 ws-nb-comptes-traites PIC 9(4) VALUE ZERO.
+       01 ws-interet PIC S9(7)V99.
+
+       77 F-Interet PIC X VALUE "I".
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           DISPLAY "=== Accrual d'interets nocturne ===".
+           OPEN I-O account-master.
+           IF ws-status-compte NOT = '00'
+               DISPLAY "Impossible d'ouvrir acctmast.dat (statut "
+                   ws-status-compte ")."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN I-O historique.
+           IF ws-file-status = '35'
+               OPEN OUTPUT historique
+           END-IF.
+
+           PERFORM LIRE-COMPTE-SUIVANT.
+           PERFORM TRAITER-COMPTE UNTIL ws-fin-lecture.
+
+           CLOSE account-master.
+           CLOSE historique.
+           DISPLAY "Comptes crediteurs d'interet: "
+               ws-nb-comptes-traites.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       COPY HISTSEQPROC.
+
+       LIRE-COMPTE-SUIVANT.
+           READ account-master NEXT RECORD
+               AT END
+                   MOVE 'O' TO ws-fin-fichier
+           END-READ.
+
+       TRAITER-COMPTE.
+           IF ACCT-INTEREST-RATE > ZERO AND ACCT-BALANCE > ZERO
+               COMPUTE ws-interet ROUNDED =
+                   ACCT-BALANCE * ACCT-INTEREST-RATE
+               IF ws-interet > ZERO
+                   ADD ws-interet TO ACCT-BALANCE
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   PERFORM ENREGISTRER-INTERET
+                   ADD 1 TO ws-nb-comptes-traites
+               END-IF
+           END-IF.
+           PERFORM LIRE-COMPTE-SUIVANT.
+
+       ENREGISTRER-INTERET.
+           ACCEPT H-Date FROM DATE YYYYMMDD.
+           ACCEPT ws-horodatage FROM TIME.
+           MOVE ws-horodatage(1:6) TO H-Heure.
+           MOVE ACCT-NUMBER TO H-Compte.
+           MOVE F-Interet TO H-Action.
+           MOVE ws-interet TO H-Montant.
+           PERFORM PROCHAIN-NUMERO-SEQUENCE.
+           MOVE ws-seq-courant TO H-Seq.
+           WRITE historique-record.
+           IF ws-file-status NOT = '00'
+               DISPLAY "ERREUR E/S sur historique.txt"
+               DISPLAY "Code statut: " ws-file-status
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
