@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TraitementNocturne.
+
+      *> Runs the nightly job sequence - reconciliation, then interest
+      *> accrual, then the library reorder report - and writes a run
+      *> log of each step's start/end time and outcome, instead of
+      *> each program only ever getting run by hand when remembered.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT run-log ASSIGN TO "runlog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-journal.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD run-log.
+       01 run-log-record.
+           05 RL-ETAPE PIC X(20).
+           05 CSV-FILLER-ETAPE PIC X VALUE ",".
+           05 RL-DEBUT PIC 9(6).
+           05 CSV-FILLER-DEBUT PIC X VALUE ",".
+           05 RL-FIN PIC 9(6).
+           05 CSV-FILLER-FIN PIC X VALUE ",".
+           05 RL-STATUT PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 ws-status-journal PIC XX.
+       01 ws-nom-etape PIC X(20).
+       01 ws-horodatage PIC 9(8).
+       01 ws-heure-debut PIC 9(6).
+       01 ws-heure-fin PIC 9(6).
+       01 ws-statut-etape PIC X(10).
+       01 ws-nb-echecs PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           DISPLAY "=== Traitement nocturne ===".
+
+           MOVE "ReconciliationFin" TO ws-nom-etape.
+           PERFORM EXECUTER-ETAPE.
+
+           MOVE "InteretNocturne" TO ws-nom-etape.
+           PERFORM EXECUTER-ETAPE.
+
+           MOVE "ReorderReport" TO ws-nom-etape.
+           PERFORM EXECUTER-ETAPE.
+
+           DISPLAY "=== Traitement nocturne termine - echecs: "
+               ws-nb-echecs " ===".
+           STOP RUN.
+
+      *> Each called program ends with GOBACK, not STOP RUN - including
+      *> on its own unrecoverable file-status error, where it sets a
+      *> non-zero RETURN-CODE and GOBACKs rather than stopping the run
+      *> unit outright - so control always returns here. RETURN-CODE
+      *> ZERO means the step ran to completion; anything else
+      *> (ReconciliationFin sets it to its discrepancy count, a failed
+      *> OPEN sets it to 1) is logged as a warning rather than
+      *> stopping the whole batch, so one bad step at 2am still lets
+      *> the steps after it run and still gets its own runlog.txt line
+      *> instead of silently taking the rest of the batch down with it.
+       EXECUTER-ETAPE.
+           ACCEPT ws-horodatage FROM TIME.
+           MOVE ws-horodatage (1:6) TO ws-heure-debut.
+
+           EVALUATE ws-nom-etape
+               WHEN "ReconciliationFin"
+                   CALL "ReconciliationFin"
+               WHEN "InteretNocturne"
+                   CALL "InteretNocturne"
+               WHEN "ReorderReport"
+                   CALL "ReorderReport"
+           END-EVALUATE.
+
+           ACCEPT ws-horodatage FROM TIME.
+           MOVE ws-horodatage (1:6) TO ws-heure-fin.
+
+           IF RETURN-CODE = ZERO
+               MOVE "SUCCES" TO ws-statut-etape
+           ELSE
+               MOVE "ATTENTION" TO ws-statut-etape
+               ADD 1 TO ws-nb-echecs
+           END-IF.
+           DISPLAY ws-nom-etape ": " ws-statut-etape.
+           PERFORM ENREGISTRER-LIGNE-JOURNAL.
+
+       ENREGISTRER-LIGNE-JOURNAL.
+           OPEN EXTEND run-log.
+           IF ws-status-journal = '35'
+               OPEN OUTPUT run-log
+           END-IF.
+           MOVE ws-nom-etape TO RL-ETAPE.
+           MOVE ws-heure-debut TO RL-DEBUT.
+           MOVE ws-heure-fin TO RL-FIN.
+           MOVE ws-statut-etape TO RL-STATUT.
+           WRITE run-log-record.
+           CLOSE run-log.
