@@ -0,0 +1,21 @@
+      *> HISTREC.cpy
+      *> Record layout for historique.txt, the shared CSV ledger every
+      *> program in exo4 reads and/or writes through an FD named
+      *> "historique" (see HISTSEQ.cpy/HISTSEQPROC.cpy for the H-Seq
+      *> primary key these entries are keyed on).  Factored out after a
+      *> hand-copied LINKAGE record in file-prog.cob drifted out of sync
+      *> with this layout - every FD that maps onto historique.txt
+      *> should COPY this instead of retyping the fields, so a future
+      *> change to the shape only has to happen once.
+       01  historique-record.
+           05  H-Date                  PIC 9(8).
+           05  CSV-FILLER-DATE         PIC X VALUE ",".
+           05  H-Heure                 PIC 9(6).
+           05  CSV-FILLER-HEURE        PIC X VALUE ",".
+           05  H-Compte                PIC 9(6).
+           05  CSV-FILLER-COMPTE       PIC X VALUE ",".
+           05  H-Action                PIC X.
+           05  CSV-FILLER              PIC X VALUE ",".
+           05  H-Montant               PIC 9(5)V99.
+           05  CSV-FILLER-MONTANT      PIC X VALUE ",".
+           05  H-Seq                   PIC 9(9).
