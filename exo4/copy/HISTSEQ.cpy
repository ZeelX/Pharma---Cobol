@@ -0,0 +1,10 @@
+      *> HISTSEQ.cpy
+      *> Record layout for histseq.dat, the single-value counter that
+      *> hands out the next unique H-Seq for historique.txt (see
+      *> HISTSEQPROC.cpy for the paragraph that reads/bumps it).  Every
+      *> program that inserts its own records into the now-indexed
+      *> historique file (SubProgram, InteretNocturne) shares this so
+      *> two programs writing in the same second still get distinct
+      *> keys.
+       01  seq-record.
+           05  SEQ-VALEUR              PIC 9(9).
