@@ -0,0 +1,13 @@
+      *> VERIFSTATUT.cpy
+      *> Common file-status check, shared by GestionCompteBancaire,
+      *> SubProgram and menu-banque (see FILESTAT.cpy for the fields
+      *> it checks).  '00' is success and '35' (file not found) is the
+      *> expected first-use case every caller already handles on its
+      *> own, so only a genuine I/O failure reaches here.
+       VERIFIER-STATUT.
+           IF NOT FS-SUCCES AND NOT FS-FICHIER-INTROUVABLE
+               DISPLAY "ERREUR E/S sur " ws-verif-fichier
+               DISPLAY "Code statut: " ws-verif-statut
+               DISPLAY "Operation annulee."
+               STOP RUN
+           END-IF.
