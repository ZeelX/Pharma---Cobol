@@ -0,0 +1,11 @@
+      *> FILESTAT.cpy
+      *> Shared file-status fields for the bank programs.  Each program
+      *> moves whichever file's own FILE STATUS field it just checked
+      *> into ws-verif-statut, along with the file's name into
+      *> ws-verif-fichier, and then PERFORMs VERIFIER-STATUT (see
+      *> VERIFSTATUT.cpy) so every file in every program is reported on
+      *> and handled the same way.
+       01  ws-verif-statut         PIC XX.
+           88  FS-SUCCES               VALUE '00'.
+           88  FS-FICHIER-INTROUVABLE  VALUE '35'.
+       01  ws-verif-fichier        PIC X(20).
