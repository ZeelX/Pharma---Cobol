@@ -0,0 +1,22 @@
+      *> HISTSEQPROC.cpy
+      *> Common "give me the next historique.txt entry number" logic,
+      *> shared the same way VERIFSTATUT.cpy is (see that copybook).
+      *> Expects the caller to have SELECTed sequence-historique
+      *> ASSIGN TO "histseq.dat", COPYed HISTSEQ into its own FD, and
+      *> declared ws-status-seq PIC XX / ws-seq-courant PIC 9(9) in
+      *> WORKING-STORAGE.  Leaves the new number in ws-seq-courant.
+       PROCHAIN-NUMERO-SEQUENCE.
+           OPEN INPUT sequence-historique.
+           IF ws-status-seq = '00'
+               READ sequence-historique INTO seq-record
+               MOVE SEQ-VALEUR TO ws-seq-courant
+           ELSE
+               MOVE ZERO TO ws-seq-courant
+           END-IF.
+           CLOSE sequence-historique.
+
+           ADD 1 TO ws-seq-courant.
+           MOVE ws-seq-courant TO SEQ-VALEUR.
+           OPEN OUTPUT sequence-historique.
+           WRITE seq-record.
+           CLOSE sequence-historique.
