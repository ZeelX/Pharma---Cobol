@@ -0,0 +1,22 @@
+      *> ACCTMAST.cpy
+      *> Record layout for the ACCOUNT-MASTER file (acctmast.dat),
+      *> indexed by account number.  Shared by GestionCompteBancaire
+      *> and the banking batch jobs so every program agrees on one
+      *> balance per account instead of each program inventing its
+      *> own "first account" / "second account" convention.
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCT-NUMBER             PIC 9(6).
+           05  ACCT-BALANCE            PIC S9(7)V99.
+           05  ACCT-PIN                PIC 9(4).
+           05  ACCT-DAILY-LIMIT        PIC 9(7)V99.
+           05  ACCT-DAILY-USED         PIC 9(7)V99.
+           05  ACCT-DAILY-DATE         PIC 9(8).
+           05  ACCT-OVERDRAFT-LIMIT    PIC 9(7)V99.
+           05  ACCT-CURRENCY           PIC X(3).
+           05  ACCT-INTEREST-RATE      PIC 9V9(4).
+      *> Idempotency marker for VIREMENT's restart/checkpoint handling
+      *> (GestionCompteBancaire only) - holds the VCK-HORODATAGE of the
+      *> last transfer whose credit was actually applied to this
+      *> account, so a resumed transfer that redoes EXECUTER-CREDIT-DEST
+      *> can tell it already ran and skip re-crediting.
+           05  ACCT-LAST-CREDIT-TS     PIC 9(14).
