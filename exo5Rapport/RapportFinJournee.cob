@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RapportFinJournee.
+
+      *> Pulls the day's bank activity (historique.txt), the library's
+      *> low-copy/reorder status (bookmast.dat) and the day's priced
+      *> transactions (pricing-audit.dat) into one end-of-day report,
+      *> instead of reading three unrelated DISPLAY outputs separately.
+      *> Run it from a directory where all three data files are
+      *> present - it makes no assumption about which exercise
+      *> directory it's being run from.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> historique.txt moved to an indexed organization (see
+      *> Gestionbancaire.cob) - H-Seq is the unique primary key, with
+      *> H-Compte kept as an alternate key.  This report still wants
+      *> every entry regardless of account, so it reads the whole file
+      *> sequentially the same as before.
+           SELECT historique ASSIGN TO "historique.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS H-Seq
+               ALTERNATE RECORD KEY IS H-Compte WITH DUPLICATES
+               FILE STATUS IS ws-status-historique.
+
+           SELECT book-master ASSIGN TO "bookmast.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-livres.
+
+           SELECT pricing-audit ASSIGN TO "pricing-audit.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-audit.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD historique.
+       01 historique-record.
+           05 H-Date PIC 9(8).
+           05 CSV-FILLER-DATE PIC X VALUE ",".
+           05 H-Heure PIC 9(6).
+           05 CSV-FILLER-HEURE PIC X VALUE ",".
+           05 H-Compte PIC 9(6).
+           05 CSV-FILLER-COMPTE PIC X VALUE ",".
+           05 H-Action PIC X.
+           05 CSV-FILLER PIC X VALUE ",".
+           05 H-Montant PIC 9(5)V99.
+           05 CSV-FILLER-MONTANT PIC X VALUE ",".
+           05 H-Seq PIC 9(9).
+
+       FD book-master.
+           COPY BOOKMAST.
+
+       FD pricing-audit.
+       01 audit-record.
+           05 AUD-DATE PIC 9(8).
+           05 AUD-TIME PIC 9(8).
+           05 AUD-TOTAL PIC 9(10)V99.
+           05 AUD-REDUCTION PIC 9(3)V99.
+           05 AUD-FINAL-PRICE PIC 9(10)V99.
+
+       WORKING-STORAGE SECTION.
+       01 ws-status-historique PIC XX.
+       01 ws-fin-historique PIC X VALUE 'N'.
+           88 ws-fin-lecture-historique VALUE 'O'.
+       01 ws-nb-operations PIC 9(5) VALUE ZERO.
+       01 ws-total-operations PIC 9(8)V99 VALUE ZERO.
+
+       01 ws-status-livres PIC XX.
+       01 ws-fin-livres PIC X VALUE 'N'.
+           88 ws-fin-lecture-livres VALUE 'O'.
+       01 ws-nb-a-reapprovisionner PIC 9(3) VALUE ZERO.
+
+       01 ws-status-audit PIC XX.
+       01 ws-fin-audit PIC X VALUE 'N'.
+           88 ws-fin-lecture-audit VALUE 'O'.
+       01 ws-nb-ventes PIC 9(5) VALUE ZERO.
+       01 ws-total-ventes PIC 9(10)V99 VALUE ZERO.
+
+       01 ws-date-jour PIC 9(8).
+
+       77 F-Seuil-Reappro PIC 9(3) VALUE 2.
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           ACCEPT ws-date-jour FROM DATE YYYYMMDD.
+           DISPLAY "=========================================".
+           DISPLAY "   END OF DAY REPORT - " ws-date-jour.
+           DISPLAY "=========================================".
+
+           PERFORM RAPPORT-BANCAIRE.
+           PERFORM RAPPORT-BIBLIOTHEQUE.
+           PERFORM RAPPORT-TARIFICATION.
+
+           DISPLAY " ".
+           DISPLAY "=========================================".
+           DISPLAY "   END OF REPORT".
+           DISPLAY "=========================================".
+           STOP RUN.
+
+      *> Only today's entries count toward the bank section - older
+      *> rows already appeared on a prior day's report.
+       RAPPORT-BANCAIRE.
+           DISPLAY " ".
+           DISPLAY "--- Bank activity ---".
+           OPEN INPUT historique.
+           IF ws-status-historique NOT = '00'
+               DISPLAY "No historique.txt file found."
+           ELSE
+               PERFORM LIRE-HISTORIQUE-SUIVANT
+               PERFORM EXAMINER-OPERATION
+                   UNTIL ws-fin-lecture-historique
+               CLOSE historique
+               DISPLAY "Transactions today: " ws-nb-operations
+               DISPLAY "Total amount moved: " ws-total-operations
+           END-IF.
+
+       LIRE-HISTORIQUE-SUIVANT.
+           READ historique NEXT RECORD
+               AT END
+                   MOVE 'O' TO ws-fin-historique
+           END-READ.
+
+       EXAMINER-OPERATION.
+           IF H-Date = ws-date-jour
+               DISPLAY "  " H-Date " " H-Heure " Compte " H-Compte
+                   " " H-Action " " H-Montant
+               ADD 1 TO ws-nb-operations
+               ADD H-Montant TO ws-total-operations
+           END-IF.
+           PERFORM LIRE-HISTORIQUE-SUIVANT.
+
+      *> Same threshold/scan ReorderReport.cob already uses - repeated
+      *> here rather than called out to, since this report stands on
+      *> its own and isn't run alongside ReorderReport.
+       RAPPORT-BIBLIOTHEQUE.
+           DISPLAY " ".
+           DISPLAY "--- Library reorder status (threshold "
+               F-Seuil-Reappro ") ---".
+           OPEN INPUT book-master.
+           IF ws-status-livres NOT = '00'
+               DISPLAY "No bookmast.dat file found."
+           ELSE
+               PERFORM LIRE-LIVRE-SUIVANT
+               PERFORM EXAMINER-LIVRE UNTIL ws-fin-lecture-livres
+               CLOSE book-master
+               DISPLAY "Books to reorder: " ws-nb-a-reapprovisionner
+           END-IF.
+
+       LIRE-LIVRE-SUIVANT.
+           READ book-master
+               AT END
+                   MOVE 'O' TO ws-fin-livres
+           END-READ.
+
+       EXAMINER-LIVRE.
+           IF BM-COPIES <= F-Seuil-Reappro
+               DISPLAY "  " BM-ISBN " " BM-TITLE " / " BM-AUTOR " ("
+                   BM-YEAR "): " BM-COPIES " copies left"
+               ADD 1 TO ws-nb-a-reapprovisionner
+           END-IF.
+           PERFORM LIRE-LIVRE-SUIVANT.
+
+      *> Only today's audit entries count, same reasoning as the bank
+      *> section - pricing-audit.dat is append-only across every day
+      *> reduction.cob has ever been run.
+       RAPPORT-TARIFICATION.
+           DISPLAY " ".
+           DISPLAY "--- Priced transactions ---".
+           OPEN INPUT pricing-audit.
+           IF ws-status-audit NOT = '00'
+               DISPLAY "No pricing-audit.dat file found."
+           ELSE
+               PERFORM LIRE-AUDIT-SUIVANT
+               PERFORM EXAMINER-VENTE UNTIL ws-fin-lecture-audit
+               CLOSE pricing-audit
+               DISPLAY "Transactions priced today: " ws-nb-ventes
+               DISPLAY "Total of final prices: " ws-total-ventes
+           END-IF.
+
+       LIRE-AUDIT-SUIVANT.
+           READ pricing-audit
+               AT END
+                   MOVE 'O' TO ws-fin-audit
+           END-READ.
+
+       EXAMINER-VENTE.
+           IF AUD-DATE = ws-date-jour
+               DISPLAY "  " AUD-DATE " " AUD-TIME " total "
+                   AUD-TOTAL " reduction " AUD-REDUCTION
+                   " final " AUD-FINAL-PRICE
+               ADD 1 TO ws-nb-ventes
+               ADD AUD-FINAL-PRICE TO ws-total-ventes
+           END-IF.
+           PERFORM LIRE-AUDIT-SUIVANT.
