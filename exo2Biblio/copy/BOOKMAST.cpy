@@ -0,0 +1,10 @@
+      *> BOOKMAST.cpy
+      *> Record layout for the BOOK-MASTER file (bookmast.dat), shared
+      *> by Librairy.cob and librairyTwo.cob so a book entered through
+      *> either program's catalog survives past STOP RUN.
+       01  BOOK-MASTER-RECORD.
+           05  BM-ISBN                 PIC X(13).
+           05  BM-TITLE                PIC X(20).
+           05  BM-AUTOR                PIC X(20).
+           05  BM-YEAR                 PIC 9(4).
+           05  BM-COPIES               PIC 9(3).
