@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReorderReport.
+
+      *> Scans bookmast.dat for titles at or below the reorder
+      *> threshold and lists them for purchasing, instead of a low
+      *> copy count going unnoticed until a patron complains.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT book-master ASSIGN TO "bookmast.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD book-master.
+           COPY BOOKMAST.
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-fin-fichier PIC X VALUE 'N'.
+           88 ws-fin-lecture VALUE 'O'.
+       01 ws-nb-a-reapprovisionner PIC 9(3) VALUE ZERO.
+
+       77 F-Seuil-Reappro PIC 9(3) VALUE 2.
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           DISPLAY "=== Reorder report (threshold " F-Seuil-Reappro
+               ") ===".
+           OPEN INPUT book-master.
+           IF ws-file-status NOT = '00'
+               DISPLAY "No catalog to report on (status "
+                   ws-file-status ")."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM LIRE-LIVRE-SUIVANT.
+           PERFORM EXAMINER-LIVRE UNTIL ws-fin-lecture.
+           CLOSE book-master.
+
+           DISPLAY " ".
+           DISPLAY "Books to reorder: " ws-nb-a-reapprovisionner.
+           MOVE ZERO TO RETURN-CODE.
+           GOBACK.
+
+       LIRE-LIVRE-SUIVANT.
+           READ book-master
+               AT END
+                   MOVE 'O' TO ws-fin-fichier
+           END-READ.
+
+       EXAMINER-LIVRE.
+           IF BM-COPIES <= F-Seuil-Reappro
+               DISPLAY BM-ISBN " " BM-TITLE " / " BM-AUTOR " ("
+                   BM-YEAR "): " BM-COPIES " copies left"
+               ADD 1 TO ws-nb-a-reapprovisionner
+           END-IF.
+           PERFORM LIRE-LIVRE-SUIVANT.
