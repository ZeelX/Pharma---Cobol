@@ -1,28 +1,125 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. Librairy.
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 nb_times PIC 9 VALUE ZERO.
-        01 Books.
-            02 Book OCCURS 100 TIMES INDEXED BY Idx.
-                03 book-title PIC X(20).
-                03 book-autor PIC X(20).
-                03 book-year PIC 9(4).
-                03 nb-copy PIC 9(3).
-
-PROCEDURE DIVISION.
- DISPLAY "How many book(s) do you want to add ?".
- ACCEPT  nb_times.
-    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb_times
-        DISPLAY "Book title? "
-        ACCEPT book-title (Idx)
-        DISPLAY "Autor? "
-        ACCEPT book-autor (Idx)
-        DISPLAY "Publication Year? "
-        ACCEPT book-year (Idx)
-        DISPLAY "Number of available? "
-        ACCEPT nb-copy(Idx) 
-    END-PERFORM.
-
-STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LibrairyTwo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT book-master ASSIGN TO "bookmast.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD book-master.
+           COPY BOOKMAST.
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-fin-fichier PIC X VALUE 'N'.
+           88 ws-fin-lecture VALUE 'O'.
+
+       01 nb_times PIC 9 VALUE ZERO.
+       01 Books.
+           02 Book OCCURS 100 TIMES INDEXED BY Idx.
+               03 book-isbn PIC X(13).
+               03 book-title PIC X(20).
+               03 book-autor PIC X(20).
+               03 book-year PIC 9(4).
+               03 nb-copy PIC 9(3).
+       01 nb-livres PIC 9(3) VALUE ZERO.
+       01 ws-nb-ajoutes PIC 9(3) VALUE ZERO.
+       01 ws-idx-cible PIC 9(3).
+       01 ws-compteur PIC 9(3).
+       01 ws-isbn-saisi PIC X(13).
+       01 ws-doublon PIC X VALUE 'N'.
+           88 ws-est-doublon VALUE 'O'.
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           PERFORM CHARGER-CATALOGUE.
+
+           DISPLAY "How many book(s) do you want to add ?".
+           ACCEPT nb_times.
+           PERFORM VARYING ws-compteur FROM 1 BY 1
+                   UNTIL ws-compteur > nb_times
+               DISPLAY "ISBN? "
+               ACCEPT ws-isbn-saisi
+               PERFORM VERIFIER-DOUBLON
+               IF ws-est-doublon
+                   DISPLAY "A book with that ISBN is already in the ",
+                       "catalog - skipped."
+               ELSE
+                   IF nb-livres + ws-nb-ajoutes >= 100
+                       DISPLAY "Catalog full (limite 100 livres ",
+                           "atteinte) - livre non ajoute."
+                       EXIT PERFORM
+                   END-IF
+                   COMPUTE ws-idx-cible = nb-livres + ws-nb-ajoutes + 1
+                   MOVE ws-isbn-saisi TO book-isbn (ws-idx-cible)
+                   DISPLAY "Book title? "
+                   ACCEPT book-title (ws-idx-cible)
+                   DISPLAY "Autor? "
+                   ACCEPT book-autor (ws-idx-cible)
+                   DISPLAY "Publication Year? "
+                   ACCEPT book-year (ws-idx-cible)
+                   DISPLAY "Number of available? "
+                   ACCEPT nb-copy (ws-idx-cible)
+                   ADD 1 TO ws-nb-ajoutes
+               END-IF
+           END-PERFORM.
+           ADD ws-nb-ajoutes TO nb-livres.
+
+           PERFORM SAUVEGARDER-CATALOGUE.
+           STOP RUN.
+
+      *> Checks the ISBN just typed against both the catalog already
+      *> on file and whatever's already been accepted earlier in this
+      *> same intake run, so the same title can't get cataloged twice
+      *> under slightly different author spellings.
+       VERIFIER-DOUBLON.
+           MOVE 'N' TO ws-doublon.
+           PERFORM VARYING Idx FROM 1 BY 1
+                   UNTIL Idx > nb-livres + ws-nb-ajoutes
+               IF book-isbn (Idx) = ws-isbn-saisi
+                   MOVE 'O' TO ws-doublon
+               END-IF
+           END-PERFORM.
+
+       CHARGER-CATALOGUE.
+           OPEN INPUT book-master.
+           IF ws-file-status = '00'
+               PERFORM LIRE-LIVRE-SUIVANT
+               PERFORM AJOUTER-LIVRE-TABLE UNTIL ws-fin-lecture
+               CLOSE book-master
+           END-IF.
+
+       LIRE-LIVRE-SUIVANT.
+           READ book-master
+               AT END
+                   MOVE 'O' TO ws-fin-fichier
+           END-READ.
+
+       AJOUTER-LIVRE-TABLE.
+           IF nb-livres >= 100
+               DISPLAY "Trop de livres dans bookmast.dat (limite 100 ",
+                   "atteinte) - chargement interrompu."
+               STOP RUN
+           END-IF.
+           ADD 1 TO nb-livres.
+           MOVE BM-ISBN TO book-isbn (nb-livres).
+           MOVE BM-TITLE TO book-title (nb-livres).
+           MOVE BM-AUTOR TO book-autor (nb-livres).
+           MOVE BM-YEAR TO book-year (nb-livres).
+           MOVE BM-COPIES TO nb-copy (nb-livres).
+           PERFORM LIRE-LIVRE-SUIVANT.
+
+       SAUVEGARDER-CATALOGUE.
+           OPEN OUTPUT book-master.
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb-livres
+               MOVE book-isbn (Idx) TO BM-ISBN
+               MOVE book-title (Idx) TO BM-TITLE
+               MOVE book-autor (Idx) TO BM-AUTOR
+               MOVE book-year (Idx) TO BM-YEAR
+               MOVE nb-copy (Idx) TO BM-COPIES
+               WRITE BOOK-MASTER-RECORD
+           END-PERFORM.
+           CLOSE book-master.
