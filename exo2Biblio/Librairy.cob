@@ -1,52 +1,395 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. Librairy.
-           ENVIRONMENT DIVISION.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 Books.
-               02 Book occurs 5 TIMES INDEXED BY Idx.
-                   03 book-title PIC X(20).
-                   03 book-autor PIC X(20).
-                   03 book-year PIC 9(4).
-                   03 nb-copy PIC 9(3).
-
-           PROCEDURE DIVISION.
-            MOVE "1984" TO book-title OF Book (1).
-            MOVE "George Orwell" TO book-autor OF  Book (1).
-            MOVE 1949 TO book-year OF Book (1).
-            MOVE 5 TO nb-copy OF  Book (1).
-
-            MOVE "Le Petit Prince" TO book-title OF Book (2).
-            MOVE "Antoine de Saint-ExupÃ©ry" TO book-autor OF  Book (2).
-            MOVE 1943 TO book-year OF Book (2).
-            MOVE 3 TO nb-copy OF  Book (2).
-
-            MOVE "Le Seigneurs des Moineaux" TO book-title OF Book (3).
-            MOVE "J.R.R Tolkien" TO book-autor OF  Book (3).
-            MOVE 1954 TO book-year OF Book (3).
-            MOVE 7 TO nb-copy OF  Book (3).
-
-            MOVE "Fondation" TO book-title OF Book (4).
-            MOVE "Isaac Asimov" TO book-autor OF  Book (4).
-            MOVE 1951 TO book-year OF Book (4).
-            MOVE 4 TO nb-copy OF  Book (4).
-
-            MOVE "Dune" TO book-title OF Book (5).
-            MOVE "Frank Herbert" TO book-autor OF  Book (5).
-            MOVE 1965 TO book-year OF Book (5).
-            MOVE 6 TO nb-copy OF  Book (5).
-      
-      
-      
-             PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 5
-                 DISPLAY "Book title : " book-title (Idx)       
-                 DISPLAY "Autor : " book-autor (Idx)       
-                 DISPLAY "Publication Year : " book-year (Idx)       
-                 DISPLAY "Number of available copy : " nb-copy (Idx) 
-             END-PERFORM.
-
-      
-
-               *> commentaire
-
-           
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Librairy.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT book-master ASSIGN TO "bookmast.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+           SELECT loan-history ASSIGN TO "loanhist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-status-prets.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD book-master.
+           COPY BOOKMAST.
+
+       FD loan-history.
+       01 loan-record.
+           05 LH-Action PIC X.
+           05 LH-Title PIC X(20).
+           05 LH-Borrower PIC X(20).
+           05 LH-Date-Loan PIC 9(8).
+           05 LH-Date-Due PIC 9(8).
+           05 LH-Date-Return PIC 9(8).
+           05 LH-Amende PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+       01 ws-fin-fichier PIC X VALUE 'N'.
+           88 ws-fin-lecture VALUE 'O'.
+
+       01 Books.
+           02 Book occurs 100 TIMES INDEXED BY Idx, Idx2.
+               03 book-isbn PIC X(13).
+               03 book-title PIC X(20).
+               03 book-autor PIC X(20).
+               03 book-year PIC 9(4).
+               03 nb-copy PIC 9(3).
+       01 nb-livres PIC 9(3) VALUE ZERO.
+
+       01 Choix PIC 9 VALUE ZERO.
+       01 ws-recherche PIC X(20).
+       01 ws-trouve PIC X VALUE 'N'.
+           88 ws-resultat-trouve VALUE 'O'.
+
+       01 ws-status-prets PIC XX.
+       01 ws-fin-prets PIC X VALUE 'N'.
+           88 ws-fin-lecture-prets VALUE 'O'.
+       01 ws-titre-pret PIC X(20).
+       01 ws-emprunteur PIC X(20).
+       01 ws-date-emprunt PIC 9(8).
+       01 ws-date-echeance PIC 9(8).
+       01 ws-date-retour PIC 9(8).
+       01 ws-idx-livre PIC 9(3).
+       01 ws-livre-trouve PIC X VALUE 'N'.
+           88 ws-livre-ok VALUE 'O'.
+       01 ws-pret-trouve PIC X VALUE 'N'.
+           88 ws-pret-ok VALUE 'O'.
+
+       01 ws-jours-retard PIC S9(5).
+       01 ws-amende PIC 9(5)V99 VALUE ZERO.
+
+       01 ws-tri-option PIC 9 VALUE ZERO.
+       01 ws-i PIC 9(3).
+       01 ws-j PIC 9(3).
+       01 ws-k PIC 9(3).
+
+      *> Holds the subscripts of Book, in whatever order LISTER-CATALOGUE
+      *> is about to display them - sorted in place instead of the Book
+      *> table itself, so choosing "2=Year" or "3=Author" for one listing
+      *> never disturbs the entry order SAUVEGARDER-CATALOGUE later
+      *> writes back to bookmast.dat.
+       01 ws-ordre-affichage OCCURS 100 TIMES PIC 9(3) VALUE ZERO.
+       01 ws-ordre-tmp PIC 9(3).
+
+
+       77 F-Emprunt PIC X VALUE "B".
+       77 F-Retour PIC X VALUE "R".
+       77 F-Taux-Amende PIC 9V99 VALUE 0.50.
+
+       PROCEDURE DIVISION.
+       TRAITEMENT-PRINCIPAL.
+           PERFORM CHARGER-CATALOGUE.
+           IF nb-livres = ZERO
+               PERFORM INITIALISER-CATALOGUE-DEMO
+           END-IF.
+
+           PERFORM MENU-OPERATIONS UNTIL Choix = 5.
+
+           PERFORM SAUVEGARDER-CATALOGUE.
+           STOP RUN.
+
+       MENU-OPERATIONS.
+           DISPLAY "1. List all books".
+           DISPLAY "2. Search by title or author".
+           DISPLAY "3. Borrow a book".
+           DISPLAY "4. Return a book".
+           DISPLAY "5. Quit".
+           ACCEPT Choix.
+           EVALUATE Choix
+               WHEN 1 PERFORM LISTER-CATALOGUE
+               WHEN 2 PERFORM RECHERCHER-LIVRE
+               WHEN 3 PERFORM EMPRUNTER-LIVRE
+               WHEN 4 PERFORM RETOURNER-LIVRE
+               WHEN 5 CONTINUE
+               WHEN OTHER DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       LISTER-CATALOGUE.
+           DISPLAY "Sort by: 1=Entry order  2=Year  3=Author: ".
+           ACCEPT ws-tri-option.
+           PERFORM INITIALISER-ORDRE-AFFICHAGE.
+           EVALUATE ws-tri-option
+               WHEN 2 PERFORM TRIER-PAR-ANNEE
+               WHEN 3 PERFORM TRIER-PAR-AUTEUR
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb-livres
+               SET Idx2 TO ws-ordre-affichage (Idx)
+               DISPLAY "ISBN : " book-isbn (Idx2)
+               DISPLAY "Book title : " book-title (Idx2)
+               DISPLAY "Autor : " book-autor (Idx2)
+               DISPLAY "Publication Year : " book-year (Idx2)
+               DISPLAY "Number of available copy : " nb-copy (Idx2)
+           END-PERFORM.
+
+      *> Entry order is just "subscript N shows Book (N)".
+       INITIALISER-ORDRE-AFFICHAGE.
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb-livres
+               SET ws-ordre-affichage (Idx) TO Idx
+           END-PERFORM.
+
+      *> Simple bubble sort - there's no need for anything fancier at
+      *> this table size, and it keeps the sort in the same
+      *> straightforward PERFORM-VARYING style as the rest of this
+      *> program's table walks.  Sorts ws-ordre-affichage, the display
+      *> order, rather than the Book table itself, so the catalog's
+      *> actual entry order (and what gets saved back to bookmast.dat)
+      *> is never disturbed by picking "2=Year" or "3=Author" here.
+       TRIER-PAR-ANNEE.
+           PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i > nb-livres - 1
+               PERFORM VARYING ws-j FROM 1 BY 1
+                       UNTIL ws-j > nb-livres - ws-i
+                   COMPUTE ws-k = ws-j + 1
+                   SET Idx TO ws-ordre-affichage (ws-j)
+                   SET Idx2 TO ws-ordre-affichage (ws-k)
+                   IF book-year (Idx) > book-year (Idx2)
+                       PERFORM ECHANGER-ORDRE-AFFICHAGE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       TRIER-PAR-AUTEUR.
+           PERFORM VARYING ws-i FROM 1 BY 1 UNTIL ws-i > nb-livres - 1
+               PERFORM VARYING ws-j FROM 1 BY 1
+                       UNTIL ws-j > nb-livres - ws-i
+                   COMPUTE ws-k = ws-j + 1
+                   SET Idx TO ws-ordre-affichage (ws-j)
+                   SET Idx2 TO ws-ordre-affichage (ws-k)
+                   IF book-autor (Idx) > book-autor (Idx2)
+                       PERFORM ECHANGER-ORDRE-AFFICHAGE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       ECHANGER-ORDRE-AFFICHAGE.
+           MOVE ws-ordre-affichage (ws-j) TO ws-ordre-tmp.
+           MOVE ws-ordre-affichage (ws-k) TO ws-ordre-affichage (ws-j).
+           MOVE ws-ordre-tmp TO ws-ordre-affichage (ws-k).
+
+      *> Looks for an exact title or author match against whatever the
+      *> operator types, so finding one book doesn't mean paging
+      *> through the whole catalog in entry order.
+       RECHERCHER-LIVRE.
+           DISPLAY "Search text (title or author): ".
+           ACCEPT ws-recherche.
+           MOVE 'N' TO ws-trouve.
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb-livres
+               IF book-title (Idx) = ws-recherche
+                       OR book-autor (Idx) = ws-recherche
+                   MOVE 'O' TO ws-trouve
+                   DISPLAY "ISBN : " book-isbn (Idx)
+                   DISPLAY "Book title : " book-title (Idx)
+                   DISPLAY "Autor : " book-autor (Idx)
+                   DISPLAY "Publication Year : " book-year (Idx)
+                   DISPLAY "Number of available copy : " nb-copy (Idx)
+               END-IF
+           END-PERFORM.
+           IF NOT ws-resultat-trouve
+               DISPLAY "No matching book found."
+           END-IF.
+
+       TROUVER-LIVRE-PAR-TITRE.
+           MOVE 'N' TO ws-livre-trouve.
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb-livres
+               IF book-title (Idx) = ws-titre-pret
+                   MOVE 'O' TO ws-livre-trouve
+                   SET ws-idx-livre TO Idx
+               END-IF
+           END-PERFORM.
+
+      *> A loan-history file is append-only, so to know whether a book
+      *> is currently out we walk it end to end and keep the last
+      *> matching "B" entry - the most recent loan on that title/
+      *> borrower pair - along with the due date it was logged with.
+       TROUVER-PRET-ACTIF.
+           MOVE 'N' TO ws-pret-trouve.
+           MOVE 'N' TO ws-fin-prets.
+           OPEN INPUT loan-history.
+           IF ws-status-prets = '00'
+               PERFORM LIRE-PRET-SUIVANT
+               PERFORM VERIFIER-PRET UNTIL ws-fin-lecture-prets
+               CLOSE loan-history
+           END-IF.
+
+       LIRE-PRET-SUIVANT.
+           READ loan-history
+               AT END
+                   MOVE 'O' TO ws-fin-prets
+           END-READ.
+
+       VERIFIER-PRET.
+           IF LH-Title = ws-titre-pret AND LH-Borrower = ws-emprunteur
+               IF LH-Action = F-Emprunt
+                   MOVE 'O' TO ws-pret-trouve
+                   MOVE LH-Date-Loan TO ws-date-emprunt
+                   MOVE LH-Date-Due TO ws-date-echeance
+               ELSE
+                   IF LH-Action = F-Retour
+                       MOVE 'N' TO ws-pret-trouve
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM LIRE-PRET-SUIVANT.
+
+       EMPRUNTER-LIVRE.
+           DISPLAY "Book title: ".
+           ACCEPT ws-titre-pret.
+           PERFORM TROUVER-LIVRE-PAR-TITRE.
+           IF NOT ws-livre-ok
+               DISPLAY "Book not found."
+           ELSE
+               IF nb-copy (ws-idx-livre) > ZERO
+                   DISPLAY "Borrower name: "
+                   ACCEPT ws-emprunteur
+                   DISPLAY "Due date (YYYYMMDD): "
+                   ACCEPT ws-date-echeance
+                   ACCEPT ws-date-emprunt FROM DATE YYYYMMDD
+                   SUBTRACT 1 FROM nb-copy (ws-idx-livre)
+                   PERFORM ENREGISTRER-EMPRUNT
+               ELSE
+                   DISPLAY "No copies available."
+               END-IF
+           END-IF.
+
+       ENREGISTRER-EMPRUNT.
+           OPEN EXTEND loan-history.
+           IF ws-status-prets = '35'
+               OPEN OUTPUT loan-history
+           END-IF.
+           MOVE F-Emprunt TO LH-Action.
+           MOVE ws-titre-pret TO LH-Title.
+           MOVE ws-emprunteur TO LH-Borrower.
+           MOVE ws-date-emprunt TO LH-Date-Loan.
+           MOVE ws-date-echeance TO LH-Date-Due.
+           MOVE ZERO TO LH-Date-Return.
+           MOVE ZERO TO LH-Amende.
+           WRITE loan-record.
+           CLOSE loan-history.
+
+       RETOURNER-LIVRE.
+           DISPLAY "Book title: ".
+           ACCEPT ws-titre-pret.
+           DISPLAY "Borrower name: ".
+           ACCEPT ws-emprunteur.
+           PERFORM TROUVER-LIVRE-PAR-TITRE.
+           PERFORM TROUVER-PRET-ACTIF.
+           IF ws-livre-ok AND ws-pret-ok
+               ADD 1 TO nb-copy (ws-idx-livre)
+               ACCEPT ws-date-retour FROM DATE YYYYMMDD
+               PERFORM CALCULER-AMENDE
+               PERFORM ENREGISTRER-RETOUR
+               IF ws-amende > ZERO
+                   DISPLAY "Overdue by " ws-jours-retard " day(s) - "
+                       "fine due: " ws-amende
+               END-IF
+           ELSE
+               DISPLAY "No matching loan found for that book/borrower."
+           END-IF.
+
+      *> Compares return date to due date using FUNCTION
+      *> INTEGER-OF-DATE so a loan spanning a month or year boundary
+      *> is still measured correctly - plain SUBTRACT on the raw
+      *> YYYYMMDD pictures would get that wrong.
+       CALCULER-AMENDE.
+           MOVE ZERO TO ws-amende.
+           COMPUTE ws-jours-retard =
+               FUNCTION INTEGER-OF-DATE (ws-date-retour)
+               - FUNCTION INTEGER-OF-DATE (ws-date-echeance).
+           IF ws-jours-retard > ZERO
+               COMPUTE ws-amende ROUNDED =
+                   ws-jours-retard * F-Taux-Amende
+           ELSE
+               MOVE ZERO TO ws-jours-retard
+           END-IF.
+
+       ENREGISTRER-RETOUR.
+           OPEN EXTEND loan-history.
+           MOVE F-Retour TO LH-Action.
+           MOVE ws-titre-pret TO LH-Title.
+           MOVE ws-emprunteur TO LH-Borrower.
+           MOVE ws-date-emprunt TO LH-Date-Loan.
+           MOVE ws-date-echeance TO LH-Date-Due.
+           MOVE ws-date-retour TO LH-Date-Return.
+           MOVE ws-amende TO LH-Amende.
+           WRITE loan-record.
+           CLOSE loan-history.
+
+       CHARGER-CATALOGUE.
+           OPEN INPUT book-master.
+           IF ws-file-status = '00'
+               PERFORM LIRE-LIVRE-SUIVANT
+               PERFORM AJOUTER-LIVRE-TABLE UNTIL ws-fin-lecture
+               CLOSE book-master
+           END-IF.
+
+       LIRE-LIVRE-SUIVANT.
+           READ book-master
+               AT END
+                   MOVE 'O' TO ws-fin-fichier
+           END-READ.
+
+       AJOUTER-LIVRE-TABLE.
+           IF nb-livres >= 100
+               DISPLAY "Trop de livres dans bookmast.dat (limite 100 ",
+                   "atteinte) - chargement interrompu."
+               STOP RUN
+           END-IF.
+           ADD 1 TO nb-livres.
+           MOVE BM-ISBN TO book-isbn (nb-livres).
+           MOVE BM-TITLE TO book-title (nb-livres).
+           MOVE BM-AUTOR TO book-autor (nb-livres).
+           MOVE BM-YEAR TO book-year (nb-livres).
+           MOVE BM-COPIES TO nb-copy (nb-livres).
+           PERFORM LIRE-LIVRE-SUIVANT.
+
+      *> Demo catalog seeded the first time bookmast.dat doesn't exist
+      *> yet, so the program still has something to show on a clean
+      *> checkout instead of an empty list.
+       INITIALISER-CATALOGUE-DEMO.
+           MOVE "9780451524935" TO book-isbn OF Book (1).
+           MOVE "1984" TO book-title OF Book (1).
+           MOVE "George Orwell" TO book-autor OF  Book (1).
+           MOVE 1949 TO book-year OF Book (1).
+           MOVE 5 TO nb-copy OF  Book (1).
+
+           MOVE "9780156012195" TO book-isbn OF Book (2).
+           MOVE "Le Petit Prince" TO book-title OF Book (2).
+           MOVE "Antoine de Saint-Exupery" TO book-autor OF Book (2).
+           MOVE 1943 TO book-year OF Book (2).
+           MOVE 3 TO nb-copy OF  Book (2).
+
+           MOVE "9782266154116" TO book-isbn OF Book (3).
+           MOVE "Le Seigneurs des Moineaux" TO book-title OF Book (3).
+           MOVE "J.R.R Tolkien" TO book-autor OF  Book (3).
+           MOVE 1954 TO book-year OF Book (3).
+           MOVE 7 TO nb-copy OF  Book (3).
+
+           MOVE "9780553293357" TO book-isbn OF Book (4).
+           MOVE "Fondation" TO book-title OF Book (4).
+           MOVE "Isaac Asimov" TO book-autor OF  Book (4).
+           MOVE 1951 TO book-year OF Book (4).
+           MOVE 4 TO nb-copy OF  Book (4).
+
+           MOVE "9780441172719" TO book-isbn OF Book (5).
+           MOVE "Dune" TO book-title OF Book (5).
+           MOVE "Frank Herbert" TO book-autor OF  Book (5).
+           MOVE 1965 TO book-year OF Book (5).
+           MOVE 6 TO nb-copy OF  Book (5).
+
+           MOVE 5 TO nb-livres.
+
+       SAUVEGARDER-CATALOGUE.
+           OPEN OUTPUT book-master.
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > nb-livres
+               MOVE book-isbn (Idx) TO BM-ISBN
+               MOVE book-title (Idx) TO BM-TITLE
+               MOVE book-autor (Idx) TO BM-AUTOR
+               MOVE book-year (Idx) TO BM-YEAR
+               MOVE nb-copy (Idx) TO BM-COPIES
+               WRITE BOOK-MASTER-RECORD
+           END-PERFORM.
+           CLOSE book-master.
