@@ -1,26 +1,165 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. CalculePerimetre.
-           ENVIRONMENT DIVISION.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 longueur PIC 9(10) VALUE ZERO.
-           01 largeur PIC 9(10) VALUE ZERO.
-           01 resultat PIC 9(10) VALUE ZERO.
-           01 perimetre PIC 9(10) VALUE ZERO.
-
-
-           PROCEDURE DIVISION.
-           DISPLAY "Entrez une longueur: ".
-           ACCEPT longueur.
-           DISPLAY "Entrez une largeur: ".
-           ACCEPT largeur.
-           ADD longueur TO largeur GIVING resultat.
-           MULTIPLY resultat BY 2 GIVING perimetre. 
-           DISPLAY "Le pÃ©rimÃ¨tre est de: "perimetre.
-
-               
-
-
-               *> commentaire
-
-           
\ No newline at end of file
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. CalculePerimetre.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT plot-list ASSIGN TO "plots.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ws-status-plots.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD plot-list.
+           01 plot-record.
+               05 PLOT-LONGUEUR PIC 9(10).
+               05 PLOT-LARGEUR PIC 9(10).
+
+           WORKING-STORAGE SECTION.
+           01 longueur PIC 9(10) VALUE ZERO.
+           01 largeur PIC 9(10) VALUE ZERO.
+           01 resultat PIC 9(10) VALUE ZERO.
+           01 perimetre PIC 9(10) VALUE ZERO.
+           01 surface PIC 9(10) VALUE ZERO.
+
+           01 ws-status-plots PIC XX.
+           01 ws-fin-plots PIC X VALUE 'N'.
+               88 ws-fin-lecture-plots VALUE 'O'.
+           01 ws-mode-choix PIC 9 VALUE ZERO.
+
+           01 ws-unite PIC 9 VALUE 1.
+               88 ws-unite-metres VALUE 1.
+               88 ws-unite-pieds VALUE 2.
+           01 perimetre-converti PIC 9(10)V99 VALUE ZERO.
+           01 surface-converti PIC 9(10)V99 VALUE ZERO.
+
+           PROCEDURE DIVISION.
+           TRAITEMENT-PRINCIPAL.
+               PERFORM SAISIR-UNITE.
+
+               DISPLAY "1. Calculate a single plot".
+               DISPLAY "2. Batch-calculate plots from a file".
+               ACCEPT ws-mode-choix.
+               EVALUATE ws-mode-choix
+                   WHEN 1 PERFORM TRAITER-PLOT-UNIQUE
+                   WHEN 2 PERFORM TRAITER-LOT-PLOTS
+                   WHEN OTHER DISPLAY "Invalid choice."
+               END-EVALUATE.
+               STOP RUN.
+
+      *> Asked once for the whole run - plots.dat carries no per-line
+      *> unit field, so every plot in a batch is measured in the same
+      *> unit as whatever's typed here.
+           SAISIR-UNITE.
+               DISPLAY "1. Metres".
+               DISPLAY "2. Pieds".
+               DISPLAY "In which unit are the dimensions measured? ".
+               ACCEPT ws-unite.
+
+           TRAITER-PLOT-UNIQUE.
+               PERFORM SAISIR-LONGUEUR.
+               PERFORM SAISIR-LARGEUR.
+
+               PERFORM CALCULER-PERIMETRE.
+               PERFORM CALCULER-SURFACE.
+               PERFORM CONVERTIR-UNITE.
+               PERFORM AFFICHER-RESULTATS.
+
+      *> Reads a file of longueur/largeur pairs and prints the
+      *> perimeter and area for each, same shape as reduction.cob's
+      *> batch mode - one pass through the file, same calculation
+      *> paragraphs as the single-plot path.
+           TRAITER-LOT-PLOTS.
+               OPEN INPUT plot-list.
+               IF ws-status-plots NOT = '00'
+                   DISPLAY "No plots.dat file found."
+               ELSE
+                   PERFORM LIRE-PLOT-SUIVANT
+                   PERFORM TRAITER-UN-PLOT UNTIL ws-fin-lecture-plots
+                   CLOSE plot-list
+               END-IF.
+
+           LIRE-PLOT-SUIVANT.
+               READ plot-list
+                   AT END
+                       MOVE 'O' TO ws-fin-plots
+               END-READ.
+
+           TRAITER-UN-PLOT.
+               MOVE PLOT-LONGUEUR TO longueur.
+               MOVE PLOT-LARGEUR TO largeur.
+               IF longueur = ZERO OR largeur = ZERO
+                   DISPLAY "Ligne ignoree - longueur et largeur ",
+                       "doivent etre superieures a zero: "
+                       "Longueur " longueur " Largeur " largeur
+               ELSE
+                   PERFORM CALCULER-PERIMETRE
+                   PERFORM CALCULER-SURFACE
+                   PERFORM CONVERTIR-UNITE
+                   DISPLAY "Longueur " longueur " Largeur " largeur ":"
+                   PERFORM AFFICHER-RESULTATS
+               END-IF.
+               PERFORM LIRE-PLOT-SUIVANT.
+
+      *> longueur/largeur are unsigned numeric fields, so a
+      *> non-numeric keystroke lands here as zero same as an actual
+      *> zero - either way it's rejected and reprompted.
+           SAISIR-LONGUEUR.
+               MOVE ZERO TO longueur.
+               PERFORM UNTIL longueur > ZERO
+                   DISPLAY "Entrez une longueur: "
+                   ACCEPT longueur
+                   IF longueur = ZERO
+                       DISPLAY "La longueur doit etre superieure ",
+                           "a zero."
+                   END-IF
+               END-PERFORM.
+
+           SAISIR-LARGEUR.
+               MOVE ZERO TO largeur.
+               PERFORM UNTIL largeur > ZERO
+                   DISPLAY "Entrez une largeur: "
+                   ACCEPT largeur
+                   IF largeur = ZERO
+                       DISPLAY "La largeur doit etre superieure ",
+                           "a zero."
+                   END-IF
+               END-PERFORM.
+
+           CALCULER-PERIMETRE.
+               ADD longueur TO largeur GIVING resultat.
+               MULTIPLY resultat BY 2 GIVING perimetre.
+
+           CALCULER-SURFACE.
+               MULTIPLY longueur BY largeur GIVING surface.
+
+      *> Converts the figures just computed into the other unit so the
+      *> result is available whichever unit the fencing quote actually
+      *> needs, regardless of which unit the plot was measured in.
+           CONVERTIR-UNITE.
+               IF ws-unite-metres
+                   MULTIPLY perimetre BY 3.28084
+                       GIVING perimetre-converti
+                   MULTIPLY surface BY 10.7639 GIVING surface-converti
+               ELSE
+                   MULTIPLY perimetre BY 0.3048
+                       GIVING perimetre-converti
+                   MULTIPLY surface BY 0.092903 GIVING surface-converti
+               END-IF.
+
+           AFFICHER-RESULTATS.
+               IF ws-unite-metres
+                   DISPLAY "Le perimetre est de: " perimetre " metres"
+                   DISPLAY "La surface est de: " surface
+                       " metres carres"
+                   DISPLAY "Soit " perimetre-converti
+                       " pieds de perimetre"
+                   DISPLAY "Soit " surface-converti
+                       " pieds carres de surface"
+               ELSE
+                   DISPLAY "Le perimetre est de: " perimetre " pieds"
+                   DISPLAY "La surface est de: " surface " pieds carres"
+                   DISPLAY "Soit " perimetre-converti
+                       " metres de perimetre"
+                   DISPLAY "Soit " surface-converti
+                       " metres carres de surface"
+               END-IF.
